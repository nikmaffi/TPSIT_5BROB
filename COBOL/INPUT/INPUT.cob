@@ -3,32 +3,659 @@
        AUTHOR. NICOLO` MAFFI.
        INSTALLATION. RASPBERRY PI.
        DATE-WRITTEN. 12/12/2021.
-       DATE-COMPILED. 12/12/2021.
+       DATE-COMPILED. 09/08/2026.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 09/08/2026  NM  RUN THE CODICE-FISCALE CONTROL CHARACTER  *
+      *                 ALGORITHM AGAINST LAST-NAME, FIRST-NAME,  *
+      *                 BIRTH-DATE AND DISTRICT SO A TYPOED       *
+      *                 CONTROL-CODE IS REJECTED INSTEAD OF JUST  *
+      *                 DISPLAYED BACK.                           *
+      * 09/08/2026  NM  MOVED FISCAL-CODE TO THE SHARED FISCALCD  *
+      *                 COPYBOOK AND ADDED A PERSON MASTER FILE - *
+      *                 A VALIDATED FISCAL CODE IS NOW WRITTEN TO *
+      *                 PERSMAST INSTEAD OF JUST BEING DISPLAYED. *
+      * 09/08/2026  NM  ADD UNATTENDED BATCH MODE FOR THE NIGHTLY *
+      *                 RUN.  A PARM OF "BATCH" READS TRANSACTIONS*
+      *                 FROM INPIN AND WRITES INPRPT INSTEAD OF   *
+      *                 PROMPTING THE CONSOLE.  A CHECKPOINT      *
+      *                 COUNT IS KEPT IN INPCHK SO A RESTARTED RUN*
+      *                 SKIPS TRANSACTIONS ALREADY COMMITTED.     *
+      * 09/08/2026  NM  ADD RANGE/FORMAT VALIDATION TO THE NUM1   *
+      *                 AND NUM2 PROMPTS.  AN ENTRY THAT DOES NOT *
+      *                 FIT THE PICTURE CLAUSE OR IS NOT NUMERIC  *
+      *                 IS REJECTED AND LOGGED TO INPERR INSTEAD  *
+      *                 OF SILENTLY TRUNCATING.                   *
+      * 09/08/2026  NM  CHECK DISTRICT AGAINST A LOOKUP TABLE OF   *
+      *                 VALID PROVINCE CODES (PROVTAB) AS PART OF *
+      *                 ACCEPTING A FISCAL CODE.  A CODE NOT ON   *
+      *                 THE TABLE IS REJECTED AND LOGGED TO       *
+      *                 INPERR RATHER THAN FLOWING THROUGH TO     *
+      *                 PERSMAST.                                 *
+      * 09/08/2026  NM  EVERY REJECTION (NUM1, NUM2, BAD PROVINCE  *
+      *                 CODE, BAD CONTROL CHARACTER) IS NOW ALSO   *
+      *                 WRITTEN TO THE SHARED ERRLOG FILE, ON TOP  *
+      *                 OF THE EXISTING INPERR ENTRY, SO IT SHOWS  *
+      *                 UP ALONGSIDE CALCULATOR AND FLOATING-POINT-*
+      *                 ARITHMETIC'S ERRORS IN ONE PLACE.          *
+      * 09/08/2026  NM  THE BATCH PATH NOW RUNS ITR-NUM1/ITR-NUM2  *
+      *                 THROUGH THE SAME NOT-NUMERIC/RANGE CHECK   *
+      *                 AS THE INTERACTIVE PROMPTS, REJECTING TO   *
+      *                 INPERR/ERRLOG INSTEAD OF MOVING AN UNCHECKED*
+      *                 VALUE INTO NUM1/NUM2 DURING A NIGHTLY RUN.  *
+      *----------------------------------------------------------*
        SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-FISCAL-CODE
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT INPUT-TRANS-FILE ASSIGN TO "INPIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INPUT-REPORT-FILE ASSIGN TO "INPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INPUT-CHECKPOINT-FILE ASSIGN TO "INPCHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT INPUT-ERROR-FILE ASSIGN TO "INPERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPERR-STATUS.
+
+           SELECT PROVINCE-TABLE-FILE ASSIGN TO "PROVTAB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSMAST.
+
+       FD  INPUT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-TRANS-RECORD.
+           05 ITR-NUM1          PIC S9(2) SIGN LEADING SEPARATE.
+           05 ITR-NUM2          PIC S9(3)V9(3) SIGN LEADING SEPARATE.
+           05 ITR-LAST-NAME     PIC A(3).
+           05 ITR-FIRST-NAME    PIC A(3).
+           05 ITR-YEAR          PIC 99.
+           05 ITR-MONTH         PIC A.
+           05 ITR-B-DAY         PIC 99.
+           05 ITR-DISTRICT      PIC X(4).
+           05 ITR-CONTROL-CODE  PIC 9.
+
+       FD  INPUT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-REPORT-RECORD  PIC X(60).
+
+       FD  INPUT-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-CHECKPOINT-RECORD PIC 9(8).
+
+       FD  INPUT-ERROR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-ERROR-RECORD PIC X(60).
+
+       FD  PROVINCE-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PROVINCE-TABLE-RECORD PIC X(4).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
            77 NUM1               PIC S9(2) VALUE ZEROS.
            77 NUM2               PIC S9(3)V9(3) VALUE IS 0.
-           01 FISCAL-CODE.
-               02 P-NAME.
-                   03 LAST-NAME  PIC A(3).
-                   03 FIRST-NAME PIC A(3).
-               02 BIRTH-DATE.
-                   03 YEAR       PIC 99.
-                   03 MONTH      PIC A.
-                   03 B-DAY      PIC 99.
-               02 DISTRICT       PIC X(4).
-               02 CONTROL-CODE   PIC 9.
+           77 WS-PM-STATUS       PIC X(2).
+               88 PM-OK             VALUE "00".
+               88 PM-FILE-NOT-FOUND VALUE "35".
+               88 PM-DUPLICATE-KEY  VALUE "22".
+           COPY FISCALCD.
+
+           77 WS-PARM            PIC X(20).
+           77 WS-TRANS-EOF-SW    PIC X VALUE "N".
+               88 END-OF-INPUT-TRANS VALUE "Y".
+           77 WS-CHKPT-STATUS    PIC X(2).
+               88 CHKPT-OK           VALUE "00".
+               88 CHKPT-FILE-NOT-FOUND VALUE "35".
+           77 WS-CHECKPOINT-COUNT PIC 9(8) VALUE ZEROS.
+           77 WS-RECORDS-READ     PIC 9(8) VALUE ZEROS.
+
+           77 WS-INPERR-STATUS   PIC X(2).
+               88 INPERR-OK             VALUE "00".
+               88 INPERR-FILE-NOT-FOUND VALUE "35".
+
+           77 WS-NUM-VALID-SW    PIC X VALUE "N".
+               88 WS-NUM-IS-VALID VALUE "Y".
+           77 WS-NUM1-STAGE      PIC S9(5) SIGN LEADING SEPARATE.
+           77 WS-NUM2-STAGE      PIC S9(6)V9(3) SIGN LEADING SEPARATE.
+
+           77 PROV-TABLE-EOF-SW  PIC X VALUE "N".
+               88 END-OF-PROV-TABLE VALUE "Y".
+           77 PROV-ENTRY-COUNT   PIC 999 VALUE ZEROS.
+           77 PROV-SEARCH-IDX    PIC 999.
+           77 PROV-FOUND-SW      PIC X VALUE "N".
+               88 PROV-CODE-FOUND VALUE "Y".
+
+           01 PROVINCE-TABLE-ENTRIES.
+               05 PROVINCE-TABLE-ENTRY OCCURS 120 TIMES PIC X(4).
+
+           77 WS-ERRLOG-STATUS    PIC X(2).
+               88 ERRLOG-OK             VALUE "00".
+               88 ERRLOG-FILE-NOT-FOUND VALUE "35".
+           77 WS-ERROR-MESSAGE    PIC X(60).
+           77 WS-TODAY            PIC 9(8).
+           77 WS-NOW              PIC 9(8).
+
+      *----------------------------------------------------------*
+      * TABLES FOR THE CODICE-FISCALE CONTROL CHARACTER ALGORITHM *
+      * CF-CHARSET GIVES THE POSITION (1-36) OF EACH DIGIT/LETTER *
+      * AND CF-ODD-VALUE IS THE CONVERSION VALUE OF THAT POSITION *
+      * WHEN IT FALLS IN AN ODD PLACE OF THE 15-CHARACTER STRING. *
+      * AN EVEN PLACE USES THE POSITION NUMBER LESS ONE.          *
+      *----------------------------------------------------------*
+           01 CF-CHARSET PIC X(36) VALUE
+               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           01 CF-ODD-VALUES-DATA.
+               05 FILLER PIC 99 VALUE 01.
+               05 FILLER PIC 99 VALUE 00.
+               05 FILLER PIC 99 VALUE 05.
+               05 FILLER PIC 99 VALUE 07.
+               05 FILLER PIC 99 VALUE 09.
+               05 FILLER PIC 99 VALUE 13.
+               05 FILLER PIC 99 VALUE 15.
+               05 FILLER PIC 99 VALUE 17.
+               05 FILLER PIC 99 VALUE 19.
+               05 FILLER PIC 99 VALUE 21.
+               05 FILLER PIC 99 VALUE 01.
+               05 FILLER PIC 99 VALUE 00.
+               05 FILLER PIC 99 VALUE 05.
+               05 FILLER PIC 99 VALUE 07.
+               05 FILLER PIC 99 VALUE 09.
+               05 FILLER PIC 99 VALUE 13.
+               05 FILLER PIC 99 VALUE 15.
+               05 FILLER PIC 99 VALUE 17.
+               05 FILLER PIC 99 VALUE 19.
+               05 FILLER PIC 99 VALUE 21.
+               05 FILLER PIC 99 VALUE 02.
+               05 FILLER PIC 99 VALUE 04.
+               05 FILLER PIC 99 VALUE 18.
+               05 FILLER PIC 99 VALUE 20.
+               05 FILLER PIC 99 VALUE 11.
+               05 FILLER PIC 99 VALUE 03.
+               05 FILLER PIC 99 VALUE 06.
+               05 FILLER PIC 99 VALUE 08.
+               05 FILLER PIC 99 VALUE 12.
+               05 FILLER PIC 99 VALUE 14.
+               05 FILLER PIC 99 VALUE 16.
+               05 FILLER PIC 99 VALUE 10.
+               05 FILLER PIC 99 VALUE 22.
+               05 FILLER PIC 99 VALUE 25.
+               05 FILLER PIC 99 VALUE 24.
+               05 FILLER PIC 99 VALUE 23.
+           01 CF-ODD-VALUES REDEFINES CF-ODD-VALUES-DATA.
+               05 CF-ODD-VALUE PIC 99 OCCURS 36 TIMES.
+
+           77 CF-STRING       PIC X(15).
+           77 CF-CHAR         PIC X(1).
+           77 CF-POS          PIC 99.
+           77 CF-INDEX        PIC 99.
+           77 CF-TOTAL        PIC 9(4).
+           77 CF-QUOTIENT     PIC 9(4).
+           77 CF-PARITY       PIC 9.
+           77 CF-CHECK-DIGIT  PIC 9.
+           77 CF-VALID-SW     PIC X VALUE "Y".
+               88 CF-IS-VALID VALUE "Y".
        PROCEDURE DIVISION.
+           PROGRAM-START.
+               PERFORM LOAD-PROVINCE-TABLE
+               ACCEPT WS-PARM FROM COMMAND-LINE
+               IF WS-PARM(1:5) IS EQUALS TO "BATCH" THEN
+                   GO TO BATCH-PROCEDURE
+               END-IF
+               GO TO MAIN-PROCEDURE.
+
+           MAIN-PROCEDURE.
+               MOVE "N" TO WS-NUM-VALID-SW
+               PERFORM VALIDATE-NUM1-ENTRY UNTIL WS-NUM-IS-VALID
+               DISPLAY "YOU HAVE ENTERED: " NUM1 "!"
+
+               MOVE "N" TO WS-NUM-VALID-SW
+               PERFORM VALIDATE-NUM2-ENTRY UNTIL WS-NUM-IS-VALID
+               DISPLAY "YOU HAVE ENTERED: " NUM2 "!"
+
+               DISPLAY "ENTER YOUR FISCAL CODE: " WITH NO ADVANCING
+               ACCEPT FISCAL-CODE
+
+               PERFORM VALIDATE-FISCAL-CODE
+
+               IF NOT PROV-CODE-FOUND THEN
+                   DISPLAY "ERROR: FISCAL CODE REJECTED - DISTRICT "
+                       DISTRICT " IS NOT A VALID PROVINCE CODE."
+                   PERFORM WRITE-INPUT-ERROR-PROVINCE
+               ELSE
+                   IF CF-IS-VALID THEN
+                       DISPLAY LAST-NAME " " FIRST-NAME " " BIRTH-DATE
+                       PERFORM ADD-PERSON-TO-MASTER
+                   ELSE
+                       DISPLAY "ERROR: FISCAL CODE REJECTED - CONTROL "
+                           "CHARACTER " CONTROL-CODE " DOES NOT MATCH "
+                           "EXPECTED " CF-CHECK-DIGIT "."
+                       STRING "REJECTED FISCAL CODE - BAD CONTROL "
+                              "CHARACTER" DELIMITED BY SIZE
+                           INTO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
+                   END-IF
+               END-IF
+
+               GO TO PROGRAM-EXIT.
+
+      *----------------------------------------------------------*
+      * BATCH-PROCEDURE DRIVES THE NIGHTLY RUN.  THE CHECKPOINT   *
+      * COUNT FROM THE PRIOR RUN (ZERO IF THERE WAS NONE, OR IF   *
+      * THE PRIOR RUN COMMITTED EVERY TRANSACTION) IS READ FIRST  *
+      * AND THAT MANY TRANSACTIONS ARE SKIPPED, SO A RESTARTED    *
+      * JOB DOES NOT RE-ADD PEOPLE ALREADY WRITTEN TO PERSMAST.   *
+      *----------------------------------------------------------*
+           BATCH-PROCEDURE.
+               PERFORM READ-CHECKPOINT
+
+               OPEN INPUT INPUT-TRANS-FILE
+               IF WS-CHECKPOINT-COUNT IS GREATER THAN ZEROS THEN
+                   OPEN EXTEND INPUT-REPORT-FILE
+               ELSE
+                   OPEN OUTPUT INPUT-REPORT-FILE
+               END-IF
+
+               READ INPUT-TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF-SW
+               END-READ
+
+               PERFORM SKIP-CHECKPOINTED-RECORD
+                   VARYING WS-RECORDS-READ FROM 1 BY 1
+                   UNTIL WS-RECORDS-READ > WS-CHECKPOINT-COUNT
+                      OR END-OF-INPUT-TRANS
+
+               PERFORM PROCESS-INPUT-TRANS
+                   UNTIL END-OF-INPUT-TRANS
+
+               CLOSE INPUT-TRANS-FILE
+               CLOSE INPUT-REPORT-FILE
+               GO TO PROGRAM-EXIT.
+
+           READ-CHECKPOINT.
+               MOVE ZEROS TO WS-CHECKPOINT-COUNT
+               OPEN INPUT INPUT-CHECKPOINT-FILE
+               IF CHKPT-OK THEN
+                   READ INPUT-CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE INPUT-CHECKPOINT-RECORD
+                               TO WS-CHECKPOINT-COUNT
+                   END-READ
+                   CLOSE INPUT-CHECKPOINT-FILE
+               END-IF.
+
+           SKIP-CHECKPOINTED-RECORD.
+               READ INPUT-TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF-SW
+               END-READ.
+
+           WRITE-CHECKPOINT.
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               MOVE WS-CHECKPOINT-COUNT TO INPUT-CHECKPOINT-RECORD
+               OPEN OUTPUT INPUT-CHECKPOINT-FILE
+               WRITE INPUT-CHECKPOINT-RECORD
+               CLOSE INPUT-CHECKPOINT-FILE.
+
+      *----------------------------------------------------------*
+      * PROCESS-INPUT-TRANS VALIDATES ONE TRANSACTION'S FISCAL    *
+      * CODE, WRITES THE OUTCOME TO INPRPT, AND ADVANCES THE      *
+      * CHECKPOINT REGARDLESS OF OUTCOME BEFORE MOVING TO THE     *
+      * NEXT RECORD, SO A RESTART NEVER REPLAYS A TRANSACTION     *
+      * THAT WAS ALREADY READ AND REPORTED ON.                    *
+      *----------------------------------------------------------*
+           PROCESS-INPUT-TRANS.
+               MOVE ITR-NUM1         TO WS-NUM1-STAGE
+               MOVE ITR-NUM2         TO WS-NUM2-STAGE
+               MOVE ITR-LAST-NAME    TO LAST-NAME
+               MOVE ITR-FIRST-NAME   TO FIRST-NAME
+               MOVE ITR-YEAR         TO YEAR
+               MOVE ITR-MONTH        TO MONTH
+               MOVE ITR-B-DAY        TO B-DAY
+               MOVE ITR-DISTRICT     TO DISTRICT
+               MOVE ITR-CONTROL-CODE TO CONTROL-CODE
+
+               MOVE SPACES TO INPUT-REPORT-RECORD
+               IF WS-NUM1-STAGE IS NOT NUMERIC
+                       OR WS-NUM1-STAGE > 99
+                       OR WS-NUM1-STAGE < -99 THEN
+                   STRING "REJECTED: " ITR-LAST-NAME " " ITR-FIRST-NAME
+                       " - BAD NUM1" DELIMITED BY SIZE
+                       INTO INPUT-REPORT-RECORD
+                   PERFORM WRITE-INPUT-ERROR-NUM1
+               ELSE
+               IF WS-NUM2-STAGE IS NOT NUMERIC
+                       OR WS-NUM2-STAGE > 999.999
+                       OR WS-NUM2-STAGE < -999.999 THEN
+                   STRING "REJECTED: " ITR-LAST-NAME " " ITR-FIRST-NAME
+                       " - BAD NUM2" DELIMITED BY SIZE
+                       INTO INPUT-REPORT-RECORD
+                   PERFORM WRITE-INPUT-ERROR-NUM2
+               ELSE
+                   MOVE WS-NUM1-STAGE TO NUM1
+                   MOVE WS-NUM2-STAGE TO NUM2
+
+                   PERFORM VALIDATE-FISCAL-CODE
+
+                   IF NOT PROV-CODE-FOUND THEN
+                       STRING "REJECTED: " ITR-LAST-NAME " "
+                           ITR-FIRST-NAME " - BAD PROVINCE CODE"
+                           DELIMITED BY SIZE
+                           INTO INPUT-REPORT-RECORD
+                       PERFORM WRITE-INPUT-ERROR-PROVINCE
+                   ELSE
+                       IF CF-IS-VALID THEN
+                           PERFORM ADD-PERSON-TO-MASTER
+                           STRING "ADDED: " ITR-LAST-NAME " "
+                               ITR-FIRST-NAME DELIMITED BY SIZE
+                               INTO INPUT-REPORT-RECORD
+                       ELSE
+                           STRING "REJECTED: " ITR-LAST-NAME " "
+                               ITR-FIRST-NAME " - BAD CONTROL CHARACTER"
+                               DELIMITED BY SIZE
+                               INTO INPUT-REPORT-RECORD
+                           MOVE INPUT-REPORT-RECORD TO WS-ERROR-MESSAGE
+                           PERFORM LOG-ERROR
+                       END-IF
+                   END-IF
+               END-IF
+               END-IF
+               PERFORM WRITE-CHECKPOINT
+               WRITE INPUT-REPORT-RECORD
+
+               READ INPUT-TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF-SW
+               END-READ.
+
+           PROGRAM-EXIT.
+       STOP RUN.
+
+      *----------------------------------------------------------*
+      * VALIDATE-NUM1-ENTRY ACCEPTS NUM1 INTO AN OVERSIZED STAGING*
+      * FIELD SO A VALUE THAT DOES NOT FIT PIC S9(2) CAN BE       *
+      * DETECTED INSTEAD OF SILENTLY TRUNCATED.  A BAD ENTRY IS   *
+      * LOGGED TO INPERR AND THE OPERATOR IS RE-PROMPTED.         *
+      *----------------------------------------------------------*
+       VALIDATE-NUM1-ENTRY.
            DISPLAY "ENTER AN INTEGER: " WITH NO ADVANCING
-           ACCEPT NUM1
-           DISPLAY "YOU HAVE ENTERED: " NUM1 "!"
+           ACCEPT WS-NUM1-STAGE
+           MOVE "Y" TO WS-NUM-VALID-SW
+
+           IF WS-NUM1-STAGE IS NOT NUMERIC
+                   OR WS-NUM1-STAGE > 99
+                   OR WS-NUM1-STAGE < -99 THEN
+               MOVE "N" TO WS-NUM-VALID-SW
+               PERFORM WRITE-INPUT-ERROR-NUM1
+           ELSE
+               MOVE WS-NUM1-STAGE TO NUM1
+           END-IF.
 
+      *----------------------------------------------------------*
+      * VALIDATE-NUM2-ENTRY DOES THE SAME FOR NUM2, WHICH IS      *
+      * PIC S9(3)V9(3).                                           *
+      *----------------------------------------------------------*
+       VALIDATE-NUM2-ENTRY.
            DISPLAY "ENTER A FLOATING-POINT: " WITH NO ADVANCING
-           ACCEPT NUM2
-           DISPLAY "YOU HAVE ENTERED: " NUM2 "!"
+           ACCEPT WS-NUM2-STAGE
+           MOVE "Y" TO WS-NUM-VALID-SW
 
-           DISPLAY "ENTER YOUR FISCAL CODE: " WITH NO ADVANCING
-           ACCEPT FISCAL-CODE
-           DISPLAY LAST-NAME " " FIRST-NAME " " BIRTH-DATE
-       STOP RUN.
+           IF WS-NUM2-STAGE IS NOT NUMERIC
+                   OR WS-NUM2-STAGE > 999.999
+                   OR WS-NUM2-STAGE < -999.999 THEN
+               MOVE "N" TO WS-NUM-VALID-SW
+               PERFORM WRITE-INPUT-ERROR-NUM2
+           ELSE
+               MOVE WS-NUM2-STAGE TO NUM2
+           END-IF.
+
+      *----------------------------------------------------------*
+      * WRITE-INPUT-ERROR-NUM1/NUM2 LOG A REJECTED ENTRY TO       *
+      * INPERR WITH THE BAD VALUE AS KEYED, SO A TRUNCATED NUMBER *
+      * NEVER QUIETLY PASSES THROUGH AS IF IT WERE VALID INPUT.   *
+      *----------------------------------------------------------*
+       WRITE-INPUT-ERROR-NUM1.
+           STRING "REJECTED NUM1: " DELIMITED BY SIZE
+                  WS-NUM1-STAGE     DELIMITED BY SIZE
+                  " - NOT NUMERIC OR OUT OF RANGE"
+                                     DELIMITED BY SIZE
+               INTO INPUT-ERROR-RECORD
+
+           OPEN EXTEND INPUT-ERROR-FILE
+           IF INPERR-FILE-NOT-FOUND THEN
+               OPEN OUTPUT INPUT-ERROR-FILE
+               CLOSE INPUT-ERROR-FILE
+               OPEN EXTEND INPUT-ERROR-FILE
+           END-IF
+
+           WRITE INPUT-ERROR-RECORD
+           CLOSE INPUT-ERROR-FILE
+           DISPLAY "ERROR: NUM1 ENTRY REJECTED - OUT OF RANGE OR "
+               "NOT NUMERIC.  TRY AGAIN."
+
+           MOVE INPUT-ERROR-RECORD TO WS-ERROR-MESSAGE
+           PERFORM LOG-ERROR.
+
+       WRITE-INPUT-ERROR-NUM2.
+           STRING "REJECTED NUM2: " DELIMITED BY SIZE
+                  WS-NUM2-STAGE     DELIMITED BY SIZE
+                  " - NOT NUMERIC OR OUT OF RANGE"
+                                     DELIMITED BY SIZE
+               INTO INPUT-ERROR-RECORD
+
+           OPEN EXTEND INPUT-ERROR-FILE
+           IF INPERR-FILE-NOT-FOUND THEN
+               OPEN OUTPUT INPUT-ERROR-FILE
+               CLOSE INPUT-ERROR-FILE
+               OPEN EXTEND INPUT-ERROR-FILE
+           END-IF
+
+           WRITE INPUT-ERROR-RECORD
+           CLOSE INPUT-ERROR-FILE
+           DISPLAY "ERROR: NUM2 ENTRY REJECTED - OUT OF RANGE OR "
+               "NOT NUMERIC.  TRY AGAIN."
+
+           MOVE INPUT-ERROR-RECORD TO WS-ERROR-MESSAGE
+           PERFORM LOG-ERROR.
+
+      *----------------------------------------------------------*
+      * ADD-PERSON-TO-MASTER FLATTENS THE VALIDATED FISCAL CODE   *
+      * AND WRITES A NEW RECORD TO THE PERSON MASTER FILE.  A     *
+      * FISCAL CODE ALREADY ON FILE IS REPORTED, NOT OVERWRITTEN. *
+      *----------------------------------------------------------*
+       ADD-PERSON-TO-MASTER.
+           STRING LAST-NAME  DELIMITED BY SIZE
+                  FIRST-NAME DELIMITED BY SIZE
+                  YEAR       DELIMITED BY SIZE
+                  MONTH      DELIMITED BY SIZE
+                  B-DAY      DELIMITED BY SIZE
+                  DISTRICT   DELIMITED BY SIZE
+                  CONTROL-CODE DELIMITED BY SIZE
+               INTO PM-FISCAL-CODE
+
+           MOVE LAST-NAME  TO PM-LAST-NAME
+           MOVE FIRST-NAME TO PM-FIRST-NAME
+           MOVE YEAR       TO PM-YEAR
+           MOVE MONTH      TO PM-MONTH
+           MOVE B-DAY      TO PM-B-DAY
+           MOVE DISTRICT   TO PM-DISTRICT
+
+           OPEN I-O PERSON-MASTER-FILE
+           IF PM-FILE-NOT-FOUND THEN
+               OPEN OUTPUT PERSON-MASTER-FILE
+               CLOSE PERSON-MASTER-FILE
+               OPEN I-O PERSON-MASTER-FILE
+           END-IF
+
+           WRITE PERSON-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: FISCAL CODE ALREADY ON FILE - "
+                       PM-FISCAL-CODE "."
+           END-WRITE
+
+           CLOSE PERSON-MASTER-FILE.
+
+      *----------------------------------------------------------*
+      * VALIDATE-FISCAL-CODE BUILDS THE 15-CHARACTER STRING USED  *
+      * BY THE CONTROL ALGORITHM AND COMPARES THE COMPUTED CHECK  *
+      * DIGIT AGAINST THE CONTROL-CODE THAT WAS KEYED IN.         *
+      *----------------------------------------------------------*
+       VALIDATE-FISCAL-CODE.
+           MOVE "Y" TO CF-VALID-SW
+           MOVE ZEROS TO CF-TOTAL
+
+           PERFORM LOOKUP-PROVINCE-CODE
+
+           STRING LAST-NAME  DELIMITED BY SIZE
+                  FIRST-NAME DELIMITED BY SIZE
+                  YEAR       DELIMITED BY SIZE
+                  MONTH      DELIMITED BY SIZE
+                  B-DAY      DELIMITED BY SIZE
+                  DISTRICT   DELIMITED BY SIZE
+               INTO CF-STRING
+
+           PERFORM ACCUMULATE-CF-POSITION-VALUE
+               VARYING CF-POS FROM 1 BY 1 UNTIL CF-POS > 15
+
+           DIVIDE CF-TOTAL BY 10 GIVING CF-QUOTIENT
+               REMAINDER CF-CHECK-DIGIT
+
+           IF CF-CHECK-DIGIT IS NOT EQUAL TO CONTROL-CODE THEN
+               MOVE "N" TO CF-VALID-SW
+           END-IF.
+
+       ACCUMULATE-CF-POSITION-VALUE.
+           MOVE CF-STRING(CF-POS:1) TO CF-CHAR
+
+           PERFORM FIND-CHARSET-INDEX
+               VARYING CF-INDEX FROM 1 BY 1
+               UNTIL CF-INDEX > 36
+                  OR CF-CHARSET(CF-INDEX:1) IS EQUAL TO CF-CHAR
+
+           DIVIDE CF-POS BY 2 GIVING CF-QUOTIENT
+               REMAINDER CF-PARITY
+
+           IF CF-PARITY IS EQUAL TO 1 THEN
+               ADD CF-ODD-VALUE(CF-INDEX) TO CF-TOTAL
+           ELSE
+               ADD CF-INDEX TO CF-TOTAL
+               SUBTRACT 1 FROM CF-TOTAL
+           END-IF.
+
+       FIND-CHARSET-INDEX.
+           CONTINUE.
+
+      *----------------------------------------------------------*
+      * LOAD-PROVINCE-TABLE READS PROVTAB INTO WORKING STORAGE    *
+      * ONCE AT STARTUP, SO EVERY FISCAL CODE VALIDATED DURING    *
+      * THE RUN SEARCHES AN IN-MEMORY TABLE INSTEAD OF RE-READING *
+      * THE FILE.                                                 *
+      *----------------------------------------------------------*
+       LOAD-PROVINCE-TABLE.
+           OPEN INPUT PROVINCE-TABLE-FILE
+
+           READ PROVINCE-TABLE-FILE
+               AT END MOVE "Y" TO PROV-TABLE-EOF-SW
+           END-READ
+
+           PERFORM STORE-PROVINCE-TABLE-ENTRY
+               UNTIL END-OF-PROV-TABLE
+
+           CLOSE PROVINCE-TABLE-FILE.
+
+       STORE-PROVINCE-TABLE-ENTRY.
+           ADD 1 TO PROV-ENTRY-COUNT
+           MOVE PROVINCE-TABLE-RECORD
+               TO PROVINCE-TABLE-ENTRY(PROV-ENTRY-COUNT)
+
+           READ PROVINCE-TABLE-FILE
+               AT END MOVE "Y" TO PROV-TABLE-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------*
+      * LOOKUP-PROVINCE-CODE SEARCHES THE IN-MEMORY PROVINCE      *
+      * TABLE FOR THE CURRENT DISTRICT AND SETS PROV-FOUND-SW.    *
+      *----------------------------------------------------------*
+       LOOKUP-PROVINCE-CODE.
+           MOVE "N" TO PROV-FOUND-SW
+           MOVE 1 TO PROV-SEARCH-IDX
+
+           PERFORM CHECK-PROVINCE-TABLE-ENTRY
+               VARYING PROV-SEARCH-IDX FROM 1 BY 1
+               UNTIL PROV-SEARCH-IDX > PROV-ENTRY-COUNT
+                  OR PROV-CODE-FOUND.
+
+       CHECK-PROVINCE-TABLE-ENTRY.
+           IF PROVINCE-TABLE-ENTRY(PROV-SEARCH-IDX) IS EQUAL TO
+                   DISTRICT THEN
+               MOVE "Y" TO PROV-FOUND-SW
+           END-IF.
+
+      *----------------------------------------------------------*
+      * WRITE-INPUT-ERROR-PROVINCE LOGS A DISTRICT THAT DID NOT   *
+      * MATCH ANY ENTRY IN PROVTAB, SO BAD PROVINCE DATA NEVER    *
+      * FLOWS DOWNSTREAM INTO THE PERSON MASTER FILE UNNOTICED.   *
+      *----------------------------------------------------------*
+       WRITE-INPUT-ERROR-PROVINCE.
+           STRING "REJECTED DISTRICT: " DELIMITED BY SIZE
+                  DISTRICT                  DELIMITED BY SIZE
+                  " - NOT A VALID PROVINCE CODE" DELIMITED BY SIZE
+               INTO INPUT-ERROR-RECORD
+
+           OPEN EXTEND INPUT-ERROR-FILE
+           IF INPERR-FILE-NOT-FOUND THEN
+               OPEN OUTPUT INPUT-ERROR-FILE
+               CLOSE INPUT-ERROR-FILE
+               OPEN EXTEND INPUT-ERROR-FILE
+           END-IF
+
+           WRITE INPUT-ERROR-RECORD
+           CLOSE INPUT-ERROR-FILE
+
+           MOVE INPUT-ERROR-RECORD TO WS-ERROR-MESSAGE
+           PERFORM LOG-ERROR.
+
+      *----------------------------------------------------------*
+      * LOG-ERROR WRITES WS-ERROR-MESSAGE TO THE SHARED ERRLOG    *
+      * FILE, STAMPED WITH TODAY'S DATE/TIME AND THIS PROGRAM'S   *
+      * NAME, SO EVERY ERROR ACROSS THE SHOP CAN BE FOUND IN ONE  *
+      * PLACE.                                                    *
+      *----------------------------------------------------------*
+       LOG-ERROR.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERRLOG-FILE-NOT-FOUND THEN
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF
+
+           MOVE SPACES           TO ERROR-LOG-RECORD
+           MOVE WS-TODAY         TO ERL-DATE
+           MOVE WS-NOW           TO ERL-TIME
+           MOVE "INPUT"          TO ERL-PROGRAM
+           MOVE WS-ERROR-MESSAGE TO ERL-MESSAGE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
