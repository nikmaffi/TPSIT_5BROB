@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSMAINT.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PI.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 09/08/2026  NM  FIRST VERSION - ADD/CHANGE/INQUIRE/DELETE *
+      *                 MAINTENANCE OF THE PERSON MASTER FILE     *
+      *                 BUILT UP BY INPUT.                        *
+      *----------------------------------------------------------*
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER-FILE ASSIGN TO "PERSMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-FISCAL-CODE
+               FILE STATUS IS WS-PM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSMAST.
+       WORKING-STORAGE SECTION.
+           77 WS-PM-STATUS   PIC X(2).
+               88 PM-OK             VALUE "00".
+               88 PM-NOT-FOUND      VALUE "23".
+               88 PM-DUPLICATE-KEY  VALUE "22".
+           77 WS-FUNCTION    PIC X(1).
+               88 FUNCTION-IS-ADD     VALUE "A".
+               88 FUNCTION-IS-CHANGE  VALUE "C".
+               88 FUNCTION-IS-INQUIRE VALUE "I".
+               88 FUNCTION-IS-DELETE  VALUE "D".
+               88 FUNCTION-IS-QUIT    VALUE "Q".
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               DISPLAY "A)DD  C)HANGE  I)NQUIRE  D)ELETE  Q)UIT: "
+                   WITH NO ADVANCING
+               ACCEPT WS-FUNCTION
+
+               IF FUNCTION-IS-ADD THEN
+                   PERFORM ADD-PERSON
+                   GO TO MAIN-PROCEDURE
+               END-IF
+
+               IF FUNCTION-IS-CHANGE THEN
+                   PERFORM CHANGE-PERSON
+                   GO TO MAIN-PROCEDURE
+               END-IF
+
+               IF FUNCTION-IS-INQUIRE THEN
+                   PERFORM INQUIRE-PERSON
+                   GO TO MAIN-PROCEDURE
+               END-IF
+
+               IF FUNCTION-IS-DELETE THEN
+                   PERFORM DELETE-PERSON
+                   GO TO MAIN-PROCEDURE
+               END-IF
+
+               IF FUNCTION-IS-QUIT THEN
+                   GO TO END-PROGRAM
+               ELSE
+                   DISPLAY "ERROR: " WS-FUNCTION " NOT A VALID "
+                       "FUNCTION."
+                   GO TO MAIN-PROCEDURE
+               END-IF.
+
+      *----------------------------------------------------------*
+      * ADD-PERSON PROMPTS FOR A NEW PERSON AND WRITES IT TO THE  *
+      * MASTER FILE.  A DUPLICATE FISCAL CODE IS REJECTED.        *
+      *----------------------------------------------------------*
+           ADD-PERSON.
+               PERFORM ACCEPT-PERSON-DATA
+
+               OPEN I-O PERSON-MASTER-FILE
+               IF WS-PM-STATUS IS EQUAL TO "35" THEN
+                   OPEN OUTPUT PERSON-MASTER-FILE
+                   CLOSE PERSON-MASTER-FILE
+                   OPEN I-O PERSON-MASTER-FILE
+               END-IF
+
+               WRITE PERSON-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: FISCAL CODE ALREADY ON FILE."
+                   NOT INVALID KEY
+                       DISPLAY "PERSON ADDED."
+               END-WRITE
+               CLOSE PERSON-MASTER-FILE.
+
+      *----------------------------------------------------------*
+      * CHANGE-PERSON REWRITES AN EXISTING PERSON'S DATA.         *
+      *----------------------------------------------------------*
+           CHANGE-PERSON.
+               DISPLAY "ENTER FISCAL CODE: " WITH NO ADVANCING
+               ACCEPT PM-FISCAL-CODE
+
+               OPEN I-O PERSON-MASTER-FILE
+               READ PERSON-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: FISCAL CODE NOT ON FILE."
+               END-READ
+
+               IF PM-OK THEN
+                   PERFORM ACCEPT-PERSON-CHANGES
+                   REWRITE PERSON-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: COULD NOT REWRITE RECORD."
+                       NOT INVALID KEY
+                           DISPLAY "PERSON CHANGED."
+                   END-REWRITE
+               END-IF
+               CLOSE PERSON-MASTER-FILE.
+
+      *----------------------------------------------------------*
+      * INQUIRE-PERSON DISPLAYS AN EXISTING PERSON'S DATA.        *
+      *----------------------------------------------------------*
+           INQUIRE-PERSON.
+               DISPLAY "ENTER FISCAL CODE: " WITH NO ADVANCING
+               ACCEPT PM-FISCAL-CODE
+
+               OPEN INPUT PERSON-MASTER-FILE
+               READ PERSON-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: FISCAL CODE NOT ON FILE."
+               END-READ
+
+               IF PM-OK THEN
+                   DISPLAY PM-FISCAL-CODE " " PM-LAST-NAME " "
+                       PM-FIRST-NAME " " PM-BIRTH-DATE " "
+                       PM-DISTRICT
+               END-IF
+               CLOSE PERSON-MASTER-FILE.
+
+      *----------------------------------------------------------*
+      * DELETE-PERSON REMOVES A PERSON FROM THE MASTER FILE.      *
+      *----------------------------------------------------------*
+           DELETE-PERSON.
+               DISPLAY "ENTER FISCAL CODE: " WITH NO ADVANCING
+               ACCEPT PM-FISCAL-CODE
+
+               OPEN I-O PERSON-MASTER-FILE
+               READ PERSON-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: FISCAL CODE NOT ON FILE."
+               END-READ
+
+               IF PM-OK THEN
+                   DELETE PERSON-MASTER-FILE RECORD
+                   DISPLAY "PERSON DELETED."
+               END-IF
+               CLOSE PERSON-MASTER-FILE.
+
+      *----------------------------------------------------------*
+      * ACCEPT-PERSON-DATA PROMPTS FOR THE BODY OF THE RECORD -   *
+      * USED BY BOTH ADD-PERSON AND CHANGE-PERSON.                *
+      *----------------------------------------------------------*
+           ACCEPT-PERSON-DATA.
+               DISPLAY "ENTER FISCAL CODE: " WITH NO ADVANCING
+               ACCEPT PM-FISCAL-CODE
+
+               DISPLAY "ENTER LAST NAME: " WITH NO ADVANCING
+               ACCEPT PM-LAST-NAME
+
+               DISPLAY "ENTER FIRST NAME: " WITH NO ADVANCING
+               ACCEPT PM-FIRST-NAME
+
+               DISPLAY "ENTER BIRTH DATE (YYMDD): " WITH NO
+                   ADVANCING
+               ACCEPT PM-BIRTH-DATE
+
+               DISPLAY "ENTER DISTRICT: " WITH NO ADVANCING
+               ACCEPT PM-DISTRICT.
+
+      *----------------------------------------------------------*
+      * ACCEPT-PERSON-CHANGES PROMPTS FOR THE BODY OF THE RECORD  *
+      * ONLY - USED BY CHANGE-PERSON, WHICH MUST NOT LET THE      *
+      * OPERATOR RE-KEY PM-FISCAL-CODE, SINCE THAT FIELD IS THE   *
+      * RECORD KEY THAT LOCATED THE RECORD BEING REWRITTEN.       *
+      *----------------------------------------------------------*
+           ACCEPT-PERSON-CHANGES.
+               DISPLAY "ENTER LAST NAME: " WITH NO ADVANCING
+               ACCEPT PM-LAST-NAME
+
+               DISPLAY "ENTER FIRST NAME: " WITH NO ADVANCING
+               ACCEPT PM-FIRST-NAME
+
+               DISPLAY "ENTER BIRTH DATE (YYMDD): " WITH NO
+                   ADVANCING
+               ACCEPT PM-BIRTH-DATE
+
+               DISPLAY "ENTER DISTRICT: " WITH NO ADVANCING
+               ACCEPT PM-DISTRICT.
+
+           END-PROGRAM.
+       STOP RUN.
