@@ -3,18 +3,350 @@
        AUTHOR. NICOLO' MAFFI.
        INSTALLATION. RASPBERRY PI.
        DATE-WRITTEN. 19/12/2021.
-       DATE-COMPILED. 19/12/2021.
+       DATE-COMPILED. 09/08/2026.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 09/08/2026  NM  REPLACED THE HARDCODED 7.5% TAX-RATE WITH *
+      *                 A CATEGORY-BASED LOOKUP AGAINST THE VATTAB*
+      *                 TABLE FILE - THE OPERATOR NOW KEYS IN A   *
+      *                 PRODUCT CATEGORY ALONGSIDE THE PRICE.     *
+      * 09/08/2026  NM  REWORKED INTO A BATCH INVOICING PROGRAM.  *
+      *                 LINE ITEMS ARE NOW READ FROM INVIN AND A  *
+      *                 FORMATTED INVOICE REPORT IS WRITTEN TO    *
+      *                 INVRPT WITH A SUBTOTAL, TAX TOTAL AND     *
+      *                 GRAND TOTAL - THE SINGLE-PRICE ACCEPT IS  *
+      *                 GONE.                                     *
+      * 09/08/2026  NM  ADD CHECKPOINT/RESTART FOR THE NIGHTLY    *
+      *                 CHAIN.  THE COUNT OF LINE ITEMS ALREADY   *
+      *                 INVOICED IS KEPT IN INVCHK SO A RESTARTED *
+      *                 RUN PICKS UP AFTER THE LAST ONE COMMITTED *
+      *                 INSTEAD OF BILLING IT TWICE.              *
+      * 09/08/2026  NM  UNKNOWN PRODUCT CATEGORY REJECTIONS ARE    *
+      *                 NOW ALSO WRITTEN TO THE SHARED ERRLOG FILE *
+      *                 SO THEY SHOW UP ALONGSIDE INPUT AND        *
+      *                 CALCULATOR'S ERRORS IN ONE PLACE.          *
+      *----------------------------------------------------------*
        SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VAT-TABLE-FILE ASSIGN TO "VATTAB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVOICE-REPORT-FILE ASSIGN TO "INVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVOICE-CHECKPOINT-FILE ASSIGN TO "INVCHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VAT-TABLE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VAT-TABLE-RECORD.
+           05 VTR-CATEGORY-CODE PIC X(2).
+           05 VTR-RATE          PIC V999.
+
+       FD  INVOICE-LINE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INVOICE-LINE-RECORD.
+           05 ILR-PRICE          PIC 9(4)V99.
+           05 ILR-CATEGORY-CODE  PIC X(2).
+
+       FD  INVOICE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INVOICE-REPORT-RECORD PIC X(60).
+
+       FD  INVOICE-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INVOICE-CHECKPOINT-RECORD.
+           05 ICR-LINE-COUNT   PIC 9(8).
+           05 ICR-SUBTOTAL     PIC 9(6)V99.
+           05 ICR-TAX-TOTAL    PIC 9(6)V99.
+           05 ICR-GRAND-TOTAL  PIC 9(6)V99.
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
-           77 PRICE      PIC 9(4)V99.
-           77 TAX-RATE   PIC V999 VALUE IS .075.
-           77 FULL-PRICE PIC 9(4)V99.
+           77 PRICE          PIC 9(4)V99.
+           77 CATEGORY-CODE  PIC X(2).
+           77 TAX-RATE       PIC V999.
+           77 TAX-AMOUNT     PIC 9(4)V99.
+           77 FULL-PRICE     PIC 9(4)V99.
+
+           77 VAT-TABLE-EOF-SW PIC X VALUE "N".
+               88 END-OF-VAT-TABLE VALUE "Y".
+           77 VAT-ENTRY-COUNT PIC 99 VALUE ZEROS.
+           77 VAT-SEARCH-IDX  PIC 99.
+           77 VAT-FOUND-SW    PIC X VALUE "N".
+               88 VAT-RATE-FOUND VALUE "Y".
+
+           01 VAT-TABLE-ENTRIES.
+               05 VAT-TABLE-ENTRY OCCURS 20 TIMES
+                       INDEXED BY VAT-IDX.
+                   10 VAT-CATEGORY-CODE PIC X(2).
+                   10 VAT-RATE          PIC V999.
+
+           77 INV-LINE-EOF-SW PIC X VALUE "N".
+               88 END-OF-INV-LINES VALUE "Y".
+           77 WS-LINE-COUNT   PIC 9(4) VALUE ZEROS.
+           77 WS-SUBTOTAL     PIC 9(6)V99 VALUE ZEROS.
+           77 WS-TAX-TOTAL    PIC 9(6)V99 VALUE ZEROS.
+           77 WS-GRAND-TOTAL  PIC 9(6)V99 VALUE ZEROS.
+
+           77 WS-CHKPT-STATUS PIC X(2).
+               88 CHKPT-OK             VALUE "00".
+               88 CHKPT-FILE-NOT-FOUND VALUE "35".
+           77 WS-CHECKPOINT-COUNT PIC 9(8) VALUE ZEROS.
+           77 WS-SKIP-COUNT        PIC 9(8) VALUE ZEROS.
+
+           77 WS-ERRLOG-STATUS PIC X(2).
+               88 ERRLOG-OK             VALUE "00".
+               88 ERRLOG-FILE-NOT-FOUND VALUE "35".
+           77 WS-ERROR-MESSAGE PIC X(60).
+           77 WS-TODAY         PIC 9(8).
+           77 WS-NOW           PIC 9(8).
+
+           01 RPT-DETAIL-LINE.
+               05 RPT-LINE-NO     PIC ZZZ9.
+               05 FILLER          PIC X(2) VALUE SPACES.
+               05 RPT-CATEGORY    PIC X(2).
+               05 FILLER          PIC X(2) VALUE SPACES.
+               05 RPT-PRICE       PIC Z,ZZZ9.99.
+               05 FILLER          PIC X(2) VALUE SPACES.
+               05 RPT-TAX-AMOUNT  PIC Z,ZZZ9.99.
+               05 FILLER          PIC X(2) VALUE SPACES.
+               05 RPT-LINE-TOTAL  PIC Z,ZZZ9.99.
+               05 FILLER          PIC X(19) VALUE SPACES.
+
+           01 RPT-TOTAL-LINE.
+               05 RPT-TOTAL-LABEL PIC X(14).
+               05 RPT-TOTAL-AMOUNT PIC ZZ,ZZZ9.99.
+               05 FILLER          PIC X(36) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY "ENTER A PRICE: " WITH NO ADVANCING
-           ACCEPT PRICE
+           MAIN-PROCEDURE.
+               PERFORM LOAD-VAT-TABLE
+               PERFORM READ-CHECKPOINT
+               PERFORM OPEN-INVOICE-FILES
+
+               IF WS-CHECKPOINT-COUNT IS EQUAL TO ZEROS THEN
+                   PERFORM WRITE-REPORT-HEADER
+               END-IF
+
+               READ INVOICE-LINE-FILE
+                   AT END MOVE "Y" TO INV-LINE-EOF-SW
+               END-READ
+
+               PERFORM SKIP-CHECKPOINTED-LINE
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+                      OR END-OF-INV-LINES
+
+               PERFORM PROCESS-INVOICE-LINE
+                   UNTIL END-OF-INV-LINES
 
-           COMPUTE FULL-PRICE ROUNDED = PRICE + (PRICE * TAX-RATE)
+               PERFORM WRITE-REPORT-TOTALS
 
-           DISPLAY "PRICE + TAX = " FULL-PRICE
+               CLOSE INVOICE-LINE-FILE
+               CLOSE INVOICE-REPORT-FILE.
+
+           PROGRAM-EXIT.
        STOP RUN.
+
+      *----------------------------------------------------------*
+      * READ-CHECKPOINT RESTORES THE LINE COUNT AND RUNNING       *
+      * TOTALS FROM THE PRIOR RUN (ALL ZERO IF THERE WAS NONE) SO *
+      * A RESTARTED JOB PICKS UP WHERE THE LAST ONE LEFT OFF.     *
+      *----------------------------------------------------------*
+           READ-CHECKPOINT.
+               MOVE ZEROS TO WS-CHECKPOINT-COUNT
+               OPEN INPUT INVOICE-CHECKPOINT-FILE
+               IF CHKPT-OK THEN
+                   READ INVOICE-CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE ICR-LINE-COUNT  TO WS-CHECKPOINT-COUNT
+                                                    WS-LINE-COUNT
+                           MOVE ICR-SUBTOTAL    TO WS-SUBTOTAL
+                           MOVE ICR-TAX-TOTAL   TO WS-TAX-TOTAL
+                           MOVE ICR-GRAND-TOTAL TO WS-GRAND-TOTAL
+                   END-READ
+                   CLOSE INVOICE-CHECKPOINT-FILE
+               END-IF.
+
+           SKIP-CHECKPOINTED-LINE.
+               READ INVOICE-LINE-FILE
+                   AT END MOVE "Y" TO INV-LINE-EOF-SW
+               END-READ.
+
+           WRITE-CHECKPOINT.
+               MOVE WS-LINE-COUNT   TO ICR-LINE-COUNT
+               MOVE WS-SUBTOTAL     TO ICR-SUBTOTAL
+               MOVE WS-TAX-TOTAL    TO ICR-TAX-TOTAL
+               MOVE WS-GRAND-TOTAL  TO ICR-GRAND-TOTAL
+               OPEN OUTPUT INVOICE-CHECKPOINT-FILE
+               WRITE INVOICE-CHECKPOINT-RECORD
+               CLOSE INVOICE-CHECKPOINT-FILE.
+
+      *----------------------------------------------------------*
+      * LOAD-VAT-TABLE READS THE VATTAB FILE INTO WORKING STORAGE *
+      * ONCE, SO EVERY PRICE LOOKED UP DURING THE RUN SEARCHES AN *
+      * IN-MEMORY TABLE INSTEAD OF RE-READING THE FILE.           *
+      *----------------------------------------------------------*
+       LOAD-VAT-TABLE.
+           OPEN INPUT VAT-TABLE-FILE
+
+           READ VAT-TABLE-FILE
+               AT END MOVE "Y" TO VAT-TABLE-EOF-SW
+           END-READ
+
+           PERFORM STORE-VAT-TABLE-ENTRY
+               UNTIL END-OF-VAT-TABLE
+
+           CLOSE VAT-TABLE-FILE.
+
+       STORE-VAT-TABLE-ENTRY.
+           ADD 1 TO VAT-ENTRY-COUNT
+           MOVE VTR-CATEGORY-CODE
+               TO VAT-CATEGORY-CODE(VAT-ENTRY-COUNT)
+           MOVE VTR-RATE TO VAT-RATE(VAT-ENTRY-COUNT)
+
+           READ VAT-TABLE-FILE
+               AT END MOVE "Y" TO VAT-TABLE-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------*
+      * LOOKUP-VAT-RATE SEARCHES THE IN-MEMORY VAT TABLE FOR THE  *
+      * CATEGORY CODE OF THE CURRENT LINE AND SETS TAX-RATE.      *
+      *----------------------------------------------------------*
+       LOOKUP-VAT-RATE.
+           MOVE "N" TO VAT-FOUND-SW
+           MOVE 1 TO VAT-SEARCH-IDX
+
+           PERFORM CHECK-VAT-TABLE-ENTRY
+               VARYING VAT-SEARCH-IDX FROM 1 BY 1
+               UNTIL VAT-SEARCH-IDX > VAT-ENTRY-COUNT
+                  OR VAT-RATE-FOUND.
+
+       CHECK-VAT-TABLE-ENTRY.
+           IF VAT-CATEGORY-CODE(VAT-SEARCH-IDX) IS EQUAL TO
+                   CATEGORY-CODE THEN
+               MOVE VAT-RATE(VAT-SEARCH-IDX) TO TAX-RATE
+               MOVE "Y" TO VAT-FOUND-SW
+           END-IF.
+
+       OPEN-INVOICE-FILES.
+           OPEN INPUT INVOICE-LINE-FILE
+
+           IF WS-CHECKPOINT-COUNT IS GREATER THAN ZEROS THEN
+               OPEN EXTEND INVOICE-REPORT-FILE
+           ELSE
+               OPEN OUTPUT INVOICE-REPORT-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE "INVOICE REPORT" TO INVOICE-REPORT-RECORD
+           WRITE INVOICE-REPORT-RECORD
+           MOVE "LINE  CAT  PRICE      TAX        TOTAL"
+               TO INVOICE-REPORT-RECORD
+           WRITE INVOICE-REPORT-RECORD.
+
+      *----------------------------------------------------------*
+      * PROCESS-INVOICE-LINE PRICES ONE LINE ITEM, WRITES ITS     *
+      * DETAIL LINE AND ROLLS THE RUNNING TOTALS FORWARD.         *
+      *----------------------------------------------------------*
+       PROCESS-INVOICE-LINE.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE ILR-PRICE         TO PRICE
+           MOVE ILR-CATEGORY-CODE TO CATEGORY-CODE
+
+           PERFORM LOOKUP-VAT-RATE
+
+           IF VAT-RATE-FOUND THEN
+               COMPUTE TAX-AMOUNT ROUNDED = PRICE * TAX-RATE
+               COMPUTE FULL-PRICE ROUNDED = PRICE + TAX-AMOUNT
+
+               ADD PRICE      TO WS-SUBTOTAL
+               ADD TAX-AMOUNT TO WS-TAX-TOTAL
+               ADD FULL-PRICE TO WS-GRAND-TOTAL
+
+               MOVE WS-LINE-COUNT   TO RPT-LINE-NO
+               MOVE ILR-CATEGORY-CODE TO RPT-CATEGORY
+               MOVE PRICE           TO RPT-PRICE
+               MOVE TAX-AMOUNT      TO RPT-TAX-AMOUNT
+               MOVE FULL-PRICE      TO RPT-LINE-TOTAL
+               MOVE RPT-DETAIL-LINE TO INVOICE-REPORT-RECORD
+               WRITE INVOICE-REPORT-RECORD
+           ELSE
+               MOVE SPACES TO INVOICE-REPORT-RECORD
+               STRING "ERROR: UNKNOWN PRODUCT CATEGORY "
+                       ILR-CATEGORY-CODE " ON LINE "
+                       WS-LINE-COUNT DELIMITED BY SIZE
+                   INTO INVOICE-REPORT-RECORD
+               WRITE INVOICE-REPORT-RECORD
+
+               MOVE INVOICE-REPORT-RECORD TO WS-ERROR-MESSAGE
+               PERFORM LOG-ERROR
+           END-IF
+
+           PERFORM WRITE-CHECKPOINT
+
+           READ INVOICE-LINE-FILE
+               AT END MOVE "Y" TO INV-LINE-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------*
+      * WRITE-REPORT-TOTALS PRINTS THE SUBTOTAL, TAX TOTAL AND    *
+      * GRAND TOTAL LINES AT THE END OF THE INVOICE REPORT.       *
+      *----------------------------------------------------------*
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO INVOICE-REPORT-RECORD
+           WRITE INVOICE-REPORT-RECORD
+
+           MOVE "SUBTOTAL:     " TO RPT-TOTAL-LABEL
+           MOVE WS-SUBTOTAL      TO RPT-TOTAL-AMOUNT
+           MOVE RPT-TOTAL-LINE   TO INVOICE-REPORT-RECORD
+           WRITE INVOICE-REPORT-RECORD
+
+           MOVE "TAX TOTAL:    " TO RPT-TOTAL-LABEL
+           MOVE WS-TAX-TOTAL     TO RPT-TOTAL-AMOUNT
+           MOVE RPT-TOTAL-LINE   TO INVOICE-REPORT-RECORD
+           WRITE INVOICE-REPORT-RECORD
+
+           MOVE "GRAND TOTAL:  " TO RPT-TOTAL-LABEL
+           MOVE WS-GRAND-TOTAL   TO RPT-TOTAL-AMOUNT
+           MOVE RPT-TOTAL-LINE   TO INVOICE-REPORT-RECORD
+           WRITE INVOICE-REPORT-RECORD.
+
+      *----------------------------------------------------------*
+      * LOG-ERROR WRITES WS-ERROR-MESSAGE TO THE SHARED ERRLOG    *
+      * FILE, STAMPED WITH TODAY'S DATE/TIME AND THIS PROGRAM'S   *
+      * NAME, SO EVERY ERROR ACROSS THE SHOP CAN BE FOUND IN ONE  *
+      * PLACE.                                                    *
+      *----------------------------------------------------------*
+       LOG-ERROR.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERRLOG-FILE-NOT-FOUND THEN
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF
+
+           MOVE SPACES           TO ERROR-LOG-RECORD
+           MOVE WS-TODAY         TO ERL-DATE
+           MOVE WS-NOW           TO ERL-TIME
+           MOVE "FLOATING-POINT-ARITHMETIC" TO ERL-PROGRAM
+           MOVE WS-ERROR-MESSAGE TO ERL-MESSAGE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
