@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR. NICOLO' MAFFI.
+       INSTALLATION. RASPBERRY PI.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 09/08/2026  NM  FIRST WRITTEN.  CROSS-FOOTS TODAY'S       *
+      *                 CALC-LOG AGAINST THE INVOICE REPORT'S     *
+      *                 GRAND TOTAL AND PRINTS A DISCREPANCY      *
+      *                 REPORT SO A MISMATCH BETWEEN WHAT THE     *
+      *                 CALCULATOR COMPUTED AND WHAT LANDED ON AN *
+      *                 INVOICE DOES NOT GO UNNOTICED.            *
+      *----------------------------------------------------------*
+       SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCLOG-STATUS.
+
+           SELECT INVOICE-REPORT-FILE ASSIGN TO "INVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVRPT-STATUS.
+
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO "RECRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------*
+      * THIS LAYOUT MIRRORS CALCULATOR'S CALC-LOG-RECORD FIELD    *
+      * FOR FIELD - CALCULATOR OWNS THE FILE, RECONCILE ONLY      *
+      * READS IT.                                                 *
+      *----------------------------------------------------------*
+       FD  CALC-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-LOG-RECORD.
+           05 CLR-DATE          PIC 9(8).
+           05 FILLER            PIC X(1).
+           05 CLR-TIME          PIC 9(8).
+           05 FILLER            PIC X(1).
+           05 CLR-CMD           PIC X(4).
+           05 FILLER            PIC X(1).
+           05 CLR-NUM1          PIC S9(9)V9(2).
+           05 FILLER            PIC X(1).
+           05 CLR-NUM2          PIC S9(9)V9(2).
+           05 FILLER            PIC X(1).
+           05 CLR-RES           PIC S9(11)V9(2).
+
+      *----------------------------------------------------------*
+      * THE REDEFINITION BELOW LETS US PICK THE TOTAL LABEL AND   *
+      * AMOUNT BACK OFF OF FLOATING-POINT-ARITHMETIC'S RPT-TOTAL- *
+      * LINE FORMAT WITHOUT HAVING TO RE-PARSE THE WHOLE REPORT.  *
+      *----------------------------------------------------------*
+       FD  INVOICE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INVOICE-REPORT-RECORD PIC X(60).
+       01  INVOICE-TOTAL-LINE REDEFINES INVOICE-REPORT-RECORD.
+           05 ITL-LABEL         PIC X(14).
+           05 ITL-AMOUNT        PIC ZZ,ZZZ9.99.
+           05 FILLER            PIC X(38).
+
+       FD  RECONCILE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECONCILE-REPORT-RECORD PIC X(60).
+       WORKING-STORAGE SECTION.
+           77 WS-CALCLOG-STATUS  PIC X(2).
+               88 CALCLOG-OK             VALUE "00".
+               88 CALCLOG-FILE-NOT-FOUND VALUE "35".
+           77 WS-INVRPT-STATUS   PIC X(2).
+               88 INVRPT-OK             VALUE "00".
+               88 INVRPT-FILE-NOT-FOUND VALUE "35".
+
+           77 WS-CALCLOG-EOF-SW  PIC X VALUE "N".
+               88 END-OF-CALCLOG VALUE "Y".
+           77 WS-INVRPT-EOF-SW   PIC X VALUE "N".
+               88 END-OF-INVRPT  VALUE "Y".
+
+           77 WS-TODAY           PIC 9(8).
+           77 WS-CALC-TOTAL      PIC S9(11)V9(2) COMP-3 VALUE ZEROS.
+           77 WS-INVOICE-TOTAL   PIC S9(11)V9(2) COMP-3 VALUE ZEROS.
+           77 WS-DIFFERENCE      PIC S9(11)V9(2) COMP-3 VALUE ZEROS.
+
+           01 RECON-DETAIL-LINE.
+               05 RECON-LABEL       PIC X(20).
+               05 RECON-AMOUNT      PIC -(9)9.99.
+               05 FILLER            PIC X(27) VALUE SPACES.
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               PERFORM SUM-CALC-LOG
+               PERFORM READ-INVOICE-GRAND-TOTAL
+
+               COMPUTE WS-DIFFERENCE = WS-CALC-TOTAL - WS-INVOICE-TOTAL
+
+               PERFORM WRITE-RECONCILE-REPORT
+
+               GO TO PROGRAM-EXIT.
+
+           PROGRAM-EXIT.
+       STOP RUN.
+
+      *----------------------------------------------------------*
+      * SUM-CALC-LOG TOTALS CLR-RES FOR EVERY CALCULATOR ENTRY    *
+      * DATED TODAY, GIVING THE FIGURE THE CALCULATOR SAYS IT     *
+      * COMPUTED SO FAR TODAY.                                    *
+      *----------------------------------------------------------*
+       SUM-CALC-LOG.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT CALC-LOG-FILE
+           IF CALCLOG-FILE-NOT-FOUND THEN
+               DISPLAY "WARNING: NO CALC-LOG FOUND FOR TODAY."
+           ELSE
+               READ CALC-LOG-FILE
+                   AT END MOVE "Y" TO WS-CALCLOG-EOF-SW
+               END-READ
+
+               PERFORM ACCUMULATE-CALC-LOG-RECORD
+                   UNTIL END-OF-CALCLOG
+
+               CLOSE CALC-LOG-FILE
+           END-IF.
+
+       ACCUMULATE-CALC-LOG-RECORD.
+           IF CLR-DATE IS EQUAL TO WS-TODAY THEN
+               ADD CLR-RES TO WS-CALC-TOTAL
+           END-IF
+
+           READ CALC-LOG-FILE
+               AT END MOVE "Y" TO WS-CALCLOG-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------*
+      * READ-INVOICE-GRAND-TOTAL SCANS INVRPT FOR ITS "GRAND      *
+      * TOTAL:" LINE AND CONVERTS THE PRINTED AMOUNT BACK TO A    *
+      * NUMERIC FIELD FOR COMPARISON.                             *
+      *----------------------------------------------------------*
+       READ-INVOICE-GRAND-TOTAL.
+           OPEN INPUT INVOICE-REPORT-FILE
+           IF INVRPT-FILE-NOT-FOUND THEN
+               DISPLAY "WARNING: NO INVOICE REPORT FOUND FOR TODAY."
+           ELSE
+               READ INVOICE-REPORT-FILE
+                   AT END MOVE "Y" TO WS-INVRPT-EOF-SW
+               END-READ
+
+               PERFORM SEARCH-FOR-GRAND-TOTAL
+                   UNTIL END-OF-INVRPT
+
+               CLOSE INVOICE-REPORT-FILE
+           END-IF.
+
+       SEARCH-FOR-GRAND-TOTAL.
+           IF ITL-LABEL IS EQUAL TO "GRAND TOTAL:  " THEN
+               MOVE ITL-AMOUNT TO WS-INVOICE-TOTAL
+           END-IF
+
+           READ INVOICE-REPORT-FILE
+               AT END MOVE "Y" TO WS-INVRPT-EOF-SW
+           END-READ.
+
+      *----------------------------------------------------------*
+      * WRITE-RECONCILE-REPORT PRINTS BOTH TOTALS, THE DIFFERENCE *
+      * BETWEEN THEM, AND A CLEAR TIE-OUT/MISMATCH MESSAGE.       *
+      *----------------------------------------------------------*
+       WRITE-RECONCILE-REPORT.
+           OPEN OUTPUT RECONCILE-REPORT-FILE
+
+           MOVE "RECONCILIATION REPORT" TO RECONCILE-REPORT-RECORD
+           WRITE RECONCILE-REPORT-RECORD
+
+           MOVE SPACES TO RECONCILE-REPORT-RECORD
+           WRITE RECONCILE-REPORT-RECORD
+
+           MOVE "CALCULATOR TOTAL:   " TO RECON-LABEL
+           MOVE WS-CALC-TOTAL          TO RECON-AMOUNT
+           MOVE RECON-DETAIL-LINE      TO RECONCILE-REPORT-RECORD
+           WRITE RECONCILE-REPORT-RECORD
+
+           MOVE "INVOICE GRAND TOTAL:" TO RECON-LABEL
+           MOVE WS-INVOICE-TOTAL       TO RECON-AMOUNT
+           MOVE RECON-DETAIL-LINE      TO RECONCILE-REPORT-RECORD
+           WRITE RECONCILE-REPORT-RECORD
+
+           MOVE "DIFFERENCE:         " TO RECON-LABEL
+           MOVE WS-DIFFERENCE          TO RECON-AMOUNT
+           MOVE RECON-DETAIL-LINE      TO RECONCILE-REPORT-RECORD
+           WRITE RECONCILE-REPORT-RECORD
+
+           MOVE SPACES TO RECONCILE-REPORT-RECORD
+           WRITE RECONCILE-REPORT-RECORD
+
+           IF WS-DIFFERENCE IS EQUAL TO ZEROS THEN
+               MOVE "TOTALS TIE OUT - NO DISCREPANCY."
+                   TO RECONCILE-REPORT-RECORD
+           ELSE
+               MOVE "*** DISCREPANCY - TOTALS DO NOT TIE OUT ***"
+                   TO RECONCILE-REPORT-RECORD
+           END-IF
+           WRITE RECONCILE-REPORT-RECORD
+
+           CLOSE RECONCILE-REPORT-FILE.
