@@ -3,72 +3,226 @@
        AUTHOR. NICOLO' MAFFI.
        INSTALLATION. RASPBERRY PI.
        DATE-WRITTEN. 17/12/2021.
-       DATE-COMPILED. 17/12/2021.
+       DATE-COMPILED. 09/08/2026.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      * 09/08/2026  NM  ADD CALC-LOG AUDIT TRAIL - EVERY COMMAND  *
+      *                 IS NOW WRITTEN TO A SEQUENTIAL LOG FILE   *
+      *                 WITH ITS OPERANDS, RESULT AND TIMESTAMP.  *
+      * 09/08/2026  NM  ADD UNATTENDED BATCH MODE.  A PARM OF     *
+      *                 "BATCH" READS OPERATION/OPERAND TRIPLES   *
+      *                 FROM CALCIN AND WRITES CALCRPT INSTEAD OF *
+      *                 PROMPTING THE CONSOLE.                    *
+      * 09/08/2026  NM  ADD ON SIZE ERROR CHECKS TO *, MOD AND    *
+      *                 POW SO AN OVERFLOWING RESULT IS REJECTED  *
+      *                 INSTEAD OF SILENTLY TRUNCATED.             *
+      * 09/08/2026  NM  ADD SUM, AVG, MIN AND MAX COMMANDS THAT   *
+      *                 REPORT AN AGGREGATE OVER THIS SESSION'S   *
+      *                 LOGGED RESULTS.                           *
+      * 09/08/2026  NM  ADD CHECKPOINT/RESTART TO BATCH MODE FOR  *
+      *                 THE NIGHTLY CHAIN.  THE COUNT OF          *
+      *                 TRANSACTIONS ALREADY COMMITTED TO CALCRPT *
+      *                 IS KEPT IN CALCCHK SO A RESTARTED RUN     *
+      *                 SKIPS THEM INSTEAD OF REPEATING THEM.     *
+      *                 ALSO FIXED WRITE-CALC-LOG-RECORD SO A     *
+      *                 MISSING CALCLOG IS CREATED RATHER THAN    *
+      *                 ABENDING THE FIRST TIME IT IS OPENED.     *
+      * 09/08/2026  NM  WIDEN NUM1, NUM2 AND RES TO COMP-3 PACKED *
+      *                 DECIMAL WITH ROOM FOR REAL INVOICE-SCALE  *
+      *                 TOTALS INSTEAD OF THE OLD FOUR-DIGIT      *
+      *                 LIMIT.  ALL FIELDS THAT CARRY A COPY OF   *
+      *                 THESE OPERANDS (THE LOG, THE REPORT, THE  *
+      *                 BATCH TRANSACTION LAYOUT, THE SESSION     *
+      *                 STATISTICS TABLE) WIDENED TO MATCH.       *
+      * 09/08/2026  NM  ADD A HELP/MENU COMMAND THAT LISTS THE     *
+      *                 SUPPORTED OPERATIONS, AND LET THE OPERATOR *
+      *                 TYPE ANS AS A NUM1/NUM2 OPERAND TO REUSE   *
+      *                 THE PREVIOUS RESULT INSTEAD OF RETYPING IT.*
+      * 09/08/2026  NM  DIVISION BY ZERO, OVERFLOW AND COMMAND-NOT-*
+      *                 FOUND ERRORS ARE NOW ALSO WRITTEN TO THE   *
+      *                 SHARED ERRLOG FILE ALONGSIDE THE EXISTING  *
+      *                 CONSOLE MESSAGE (AND, IN BATCH, RPT-MSG),  *
+      *                 SO EVERY PROGRAM'S ERRORS LAND IN ONE      *
+      *                 PLACE.                                    *
+      *----------------------------------------------------------*
        SECURITY. CONFIDENTIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCLOG-STATUS.
+
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-LOG-RECORD.
+           05 CLR-DATE          PIC 9(8).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 CLR-TIME          PIC 9(8).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 CLR-CMD           PIC X(4).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 CLR-NUM1          PIC S9(9)V9(2).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 CLR-NUM2          PIC S9(9)V9(2).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 CLR-RES           PIC S9(11)V9(2).
+
+       FD  CALC-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-TRANS-RECORD.
+           05 CTR-CMD           PIC X(4).
+           05 CTR-NUM1          PIC S9(9)V9(2) SIGN LEADING SEPARATE.
+           05 CTR-NUM2          PIC S9(9)V9(2) SIGN LEADING SEPARATE.
+
+       FD  CALC-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-REPORT-RECORD.
+           05 RPT-CMD           PIC X(4).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RPT-NUM1          PIC -(9)9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RPT-NUM2          PIC -(9)9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RPT-RES           PIC -(11)9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 RPT-MSG           PIC X(24).
+
+       FD  CALC-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-CHECKPOINT-RECORD PIC 9(8).
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
-           77 NUM1 PIC S9(4)V9(2).
-           77 NUM2 PIC S9(4)V9(2).
-           77 RES  PIC S9(8)V9(2).
-           77 Q    PIC S9(4).
-           77 R    PIC S9(4).
+           77 NUM1 PIC S9(9)V9(2) COMP-3.
+           77 NUM2 PIC S9(9)V9(2) COMP-3.
+           77 RES  PIC S9(11)V9(2) COMP-3.
+           77 Q    PIC S9(9).
+           77 R    PIC S9(9).
            77 CMD  PIC X(4).
+           77 WS-TODAY PIC 9(8).
+           77 WS-NOW   PIC 9(8).
+           77 WS-PARM  PIC X(20).
+           77 WS-TRANS-EOF-SW PIC X VALUE "N".
+               88 END-OF-TRANS-FILE VALUE "Y".
+
+           77 WS-SESSION-COUNT PIC 9(4) VALUE ZEROS.
+           01 WS-SESSION-RESULTS-TABLE.
+               05 WS-SESSION-RESULT OCCURS 500 TIMES
+                       PIC S9(11)V9(2) COMP-3.
+           77 WS-STAT-RESULT   PIC S9(11)V9(2) COMP-3.
+           77 WS-STAT-IDX      PIC 9(4).
+
+           77 WS-CHKPT-STATUS  PIC X(2).
+               88 CHKPT-OK             VALUE "00".
+               88 CHKPT-FILE-NOT-FOUND VALUE "35".
+           77 WS-CHECKPOINT-COUNT PIC 9(8) VALUE ZEROS.
+           77 WS-SKIP-COUNT       PIC 9(8) VALUE ZEROS.
+
+           77 WS-CALCLOG-STATUS   PIC X(2).
+               88 CALCLOG-OK             VALUE "00".
+               88 CALCLOG-FILE-NOT-FOUND VALUE "35".
+
+           77 WS-LAST-RES         PIC S9(11)V9(2) COMP-3 VALUE ZEROS.
+           77 WS-OPERAND-ENTRY    PIC X(20).
+
+           77 WS-ERRLOG-STATUS    PIC X(2).
+               88 ERRLOG-OK             VALUE "00".
+               88 ERRLOG-FILE-NOT-FOUND VALUE "35".
+           77 WS-ERROR-MESSAGE    PIC X(60).
        PROCEDURE DIVISION.
+           PROGRAM-START.
+               ACCEPT WS-PARM FROM COMMAND-LINE
+               IF WS-PARM(1:5) IS EQUALS TO "BATCH" THEN
+                   GO TO BATCH-PROCEDURE
+               END-IF
+               GO TO MAIN-PROCEDURE.
+
            MAIN-PROCEDURE.
                DISPLAY "ENTER THE OPERATION: " WITH NO ADVANCING
                ACCEPT CMD
 
                IF CMD IS EQUALS TO "+" THEN
                    DISPLAY "ENTER NUMBER 1: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER NUMBER 2: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
 
                    COMPUTE RES = NUM1 + NUM2
                    DISPLAY "RESULT: " RES
+                   PERFORM WRITE-CALC-LOG-RECORD
 
                    GO TO MAIN-PROCEDURE
                END-IF
 
                IF CMD IS EQUALS TO "-" THEN
                    DISPLAY "ENTER NUMBER 1: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER NUMBER 2: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
 
                    COMPUTE RES = NUM1 - NUM2
                    DISPLAY "RESULT: " RES
+                   PERFORM WRITE-CALC-LOG-RECORD
 
                    GO TO MAIN-PROCEDURE
                END-IF
 
                IF CMD IS EQUALS TO "*" THEN
                    DISPLAY "ENTER NUMBER 1: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER NUMBER 2: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
 
                    COMPUTE RES = NUM1 * NUM2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: RESULT OVERFLOW."
+                           MOVE "RESULT OVERFLOW ON *"
+                               TO WS-ERROR-MESSAGE
+                           PERFORM LOG-ERROR
+                           GO TO MAIN-PROCEDURE
+                   END-COMPUTE
                    DISPLAY "RESULT: " RES
+                   PERFORM WRITE-CALC-LOG-RECORD
 
                    GO TO MAIN-PROCEDURE
                END-IF
 
                IF CMD IS EQUALS TO "/" THEN
                    DISPLAY "ENTER NUMBER 1: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER NUMBER 2: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
 
                    IF NUM2 IS EQUALS TO ZEROS THEN
                        DISPLAY "ERROR: DIVISION BY ZERO."
+                       MOVE "DIVISION BY ZERO ON /" TO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
                    ELSE
                        COMPUTE RES = NUM1 / NUM2
                        DISPLAY "RESULT: " RES
+                       PERFORM WRITE-CALC-LOG-RECORD
                    END-IF
 
                    GO TO MAIN-PROCEDURE
@@ -76,40 +230,96 @@
 
                IF CMD IS EQUALS TO "MOD" THEN
                    DISPLAY "ENTER NUMBER 1: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER NUMBER 2: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
+
+                   IF NUM2 IS EQUALS TO ZEROS THEN
+                       DISPLAY "ERROR: DIVISION BY ZERO."
+                       MOVE "DIVISION BY ZERO ON MOD"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
+                       GO TO MAIN-PROCEDURE
+                   END-IF
 
                    DIVIDE NUM2 INTO NUM1 GIVING Q REMAINDER R
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: RESULT OVERFLOW."
+                           MOVE "RESULT OVERFLOW ON MOD"
+                               TO WS-ERROR-MESSAGE
+                           PERFORM LOG-ERROR
+                           GO TO MAIN-PROCEDURE
+                   END-DIVIDE
+                   MOVE R TO RES
                    DISPLAY "RESULT: " R
+                   PERFORM WRITE-CALC-LOG-RECORD
 
                    GO TO MAIN-PROCEDURE
                END-IF
 
                IF CMD IS EQUALS TO "POW" THEN
                    DISPLAY "ENTER BASE: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER EXPONENT: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
 
                    COMPUTE RES = NUM1 ** NUM2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: RESULT OVERFLOW."
+                           MOVE "RESULT OVERFLOW ON POW"
+                               TO WS-ERROR-MESSAGE
+                           PERFORM LOG-ERROR
+                           GO TO MAIN-PROCEDURE
+                   END-COMPUTE
                    DISPLAY "RESULT: " RES
+                   PERFORM WRITE-CALC-LOG-RECORD
 
                    GO TO MAIN-PROCEDURE
                END-IF
 
                IF CMD IS EQUALS TO "ROOT" THEN
                    DISPLAY "ENTER RADICAND: " WITH NO ADVANCING
-                   ACCEPT NUM1
+                   PERFORM ACCEPT-NUM1-OPERAND
 
                    DISPLAY "ENTER ROOT INDEX: " WITH NO ADVANCING
-                   ACCEPT NUM2
+                   PERFORM ACCEPT-NUM2-OPERAND
 
                    COMPUTE RES ROUNDED = NUM1 ** (1 / NUM2)
                    DISPLAY "RESULT: " RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+
+                   GO TO MAIN-PROCEDURE
+               END-IF
+
+               IF CMD IS EQUALS TO "SUM" OR CMD IS EQUALS TO "AVG"
+                       OR CMD IS EQUALS TO "MIN"
+                       OR CMD IS EQUALS TO "MAX" THEN
+                   IF WS-SESSION-COUNT IS EQUAL TO ZEROS THEN
+                       DISPLAY "ERROR: NO RESULTS LOGGED YET."
+                   ELSE
+                       IF CMD IS EQUALS TO "SUM" THEN
+                           PERFORM COMPUTE-SESSION-SUM
+                       END-IF
+                       IF CMD IS EQUALS TO "AVG" THEN
+                           PERFORM COMPUTE-SESSION-AVG
+                       END-IF
+                       IF CMD IS EQUALS TO "MIN" THEN
+                           PERFORM COMPUTE-SESSION-MIN
+                       END-IF
+                       IF CMD IS EQUALS TO "MAX" THEN
+                           PERFORM COMPUTE-SESSION-MAX
+                       END-IF
+                       DISPLAY CMD ": " WS-STAT-RESULT
+                   END-IF
+
+                   GO TO MAIN-PROCEDURE
+               END-IF
 
+               IF CMD IS EQUALS TO "HELP" OR
+                       CMD IS EQUALS TO "MENU" THEN
+                   PERFORM DISPLAY-HELP-MENU
                    GO TO MAIN-PROCEDURE
                END-IF
 
@@ -118,8 +328,306 @@
                    GO TO END-PROGRAM
                ELSE
                    DISPLAY "ERROR: " CMD " COMMAND NOT FOUND."
+                   STRING "COMMAND NOT FOUND: " CMD DELIMITED BY SIZE
+                       INTO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
                    GO TO MAIN-PROCEDURE
                END-IF.
-           
+
+      *----------------------------------------------------------*
+      * ACCEPT-NUM1-OPERAND/ACCEPT-NUM2-OPERAND READ ONE CONSOLE  *
+      * OPERAND.  TYPING ANS RECALLS THE LAST LOGGED RESULT       *
+      * INSTEAD OF RETYPING IT; OTHERWISE THE TEXT IS CONVERTED   *
+      * TO A NUMBER WITH NUMVAL SINCE ACCEPT LEAVES A CONSOLE     *
+      * ENTRY LEFT-JUSTIFIED, WHICH A MOVE INTO A NUMERIC-EDITED  *
+      * OPERAND CANNOT DE-EDIT CORRECTLY.                         *
+      *----------------------------------------------------------*
+           ACCEPT-NUM1-OPERAND.
+               ACCEPT WS-OPERAND-ENTRY
+               IF WS-OPERAND-ENTRY(1:3) IS EQUAL TO "ANS" THEN
+                   MOVE WS-LAST-RES TO NUM1
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-OPERAND-ENTRY) TO NUM1
+               END-IF.
+
+           ACCEPT-NUM2-OPERAND.
+               ACCEPT WS-OPERAND-ENTRY
+               IF WS-OPERAND-ENTRY(1:3) IS EQUAL TO "ANS" THEN
+                   MOVE WS-LAST-RES TO NUM2
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-OPERAND-ENTRY) TO NUM2
+               END-IF.
+
+      *----------------------------------------------------------*
+      * DISPLAY-HELP-MENU LISTS THE SUPPORTED COMMANDS FOR AN     *
+      * OPERATOR WHO HAS FORGOTTEN THEM.                          *
+      *----------------------------------------------------------*
+           DISPLAY-HELP-MENU.
+               DISPLAY "SUPPORTED OPERATIONS:"
+               DISPLAY "  +    ADD TWO NUMBERS"
+               DISPLAY "  -    SUBTRACT TWO NUMBERS"
+               DISPLAY "  *    MULTIPLY TWO NUMBERS"
+               DISPLAY "  /    DIVIDE TWO NUMBERS"
+               DISPLAY "  MOD  REMAINDER OF DIVIDING TWO NUMBERS"
+               DISPLAY "  POW  RAISE A NUMBER TO A POWER"
+               DISPLAY "  ROOT TAKE A ROOT OF A NUMBER"
+               DISPLAY "  SUM  TOTAL OF THIS SESSION'S RESULTS"
+               DISPLAY "  AVG  AVERAGE OF THIS SESSION'S RESULTS"
+               DISPLAY "  MIN  SMALLEST OF THIS SESSION'S RESULTS"
+               DISPLAY "  MAX  LARGEST OF THIS SESSION'S RESULTS"
+               DISPLAY "  HELP OR MENU  SHOW THIS LIST"
+               DISPLAY "  EXIT CLOSE THE PROGRAM"
+               DISPLAY " "
+               DISPLAY "WHEN ASKED FOR AN OPERAND, TYPE ANS TO REUSE"
+               DISPLAY "THE LAST RESULT INSTEAD OF RETYPING IT.".
+
+           WRITE-CALC-LOG-RECORD.
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               ACCEPT WS-NOW FROM TIME
+
+               OPEN EXTEND CALC-LOG-FILE
+               IF CALCLOG-FILE-NOT-FOUND THEN
+                   OPEN OUTPUT CALC-LOG-FILE
+                   CLOSE CALC-LOG-FILE
+                   OPEN EXTEND CALC-LOG-FILE
+               END-IF
+
+               MOVE SPACES   TO CALC-LOG-RECORD
+               MOVE WS-TODAY TO CLR-DATE
+               MOVE WS-NOW   TO CLR-TIME
+               MOVE CMD      TO CLR-CMD
+               MOVE NUM1     TO CLR-NUM1
+               MOVE NUM2     TO CLR-NUM2
+               MOVE RES      TO CLR-RES
+               WRITE CALC-LOG-RECORD
+               CLOSE CALC-LOG-FILE
+
+               MOVE RES TO WS-LAST-RES
+
+               IF WS-SESSION-COUNT < 500 THEN
+                   ADD 1 TO WS-SESSION-COUNT
+                   MOVE RES TO WS-SESSION-RESULT(WS-SESSION-COUNT)
+               END-IF.
+
+      *----------------------------------------------------------*
+      * LOG-ERROR WRITES WS-ERROR-MESSAGE TO THE SHARED ERRLOG    *
+      * FILE, STAMPED WITH TODAY'S DATE/TIME AND THIS PROGRAM'S   *
+      * NAME, SO EVERY ERROR ACROSS THE SHOP CAN BE FOUND IN ONE  *
+      * PLACE.                                                    *
+      *----------------------------------------------------------*
+           LOG-ERROR.
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               ACCEPT WS-NOW FROM TIME
+
+               OPEN EXTEND ERROR-LOG-FILE
+               IF ERRLOG-FILE-NOT-FOUND THEN
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF
+
+               MOVE SPACES        TO ERROR-LOG-RECORD
+               MOVE WS-TODAY      TO ERL-DATE
+               MOVE WS-NOW        TO ERL-TIME
+               MOVE "CALCULATOR"  TO ERL-PROGRAM
+               MOVE WS-ERROR-MESSAGE TO ERL-MESSAGE
+               WRITE ERROR-LOG-RECORD
+               CLOSE ERROR-LOG-FILE.
+
+           BATCH-PROCEDURE.
+               PERFORM READ-CHECKPOINT
+
+               OPEN INPUT CALC-TRANS-FILE
+
+               IF WS-CHECKPOINT-COUNT IS GREATER THAN ZEROS THEN
+                   OPEN EXTEND CALC-REPORT-FILE
+               ELSE
+                   OPEN OUTPUT CALC-REPORT-FILE
+               END-IF
+
+               READ CALC-TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF-SW
+               END-READ
+
+               PERFORM SKIP-CHECKPOINTED-TRANS
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+                      OR END-OF-TRANS-FILE
+
+               PERFORM PROCESS-BATCH-RECORD THRU PROCESS-BATCH-WRITE
+                   UNTIL END-OF-TRANS-FILE
+
+               CLOSE CALC-TRANS-FILE
+               CLOSE CALC-REPORT-FILE
+               GO TO END-PROGRAM.
+
+           READ-CHECKPOINT.
+               MOVE ZEROS TO WS-CHECKPOINT-COUNT
+               OPEN INPUT CALC-CHECKPOINT-FILE
+               IF CHKPT-OK THEN
+                   READ CALC-CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CALC-CHECKPOINT-RECORD
+                               TO WS-CHECKPOINT-COUNT
+                   END-READ
+                   CLOSE CALC-CHECKPOINT-FILE
+               END-IF.
+
+           SKIP-CHECKPOINTED-TRANS.
+               READ CALC-TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF-SW
+               END-READ.
+
+           WRITE-CHECKPOINT.
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               MOVE WS-CHECKPOINT-COUNT TO CALC-CHECKPOINT-RECORD
+               OPEN OUTPUT CALC-CHECKPOINT-FILE
+               WRITE CALC-CHECKPOINT-RECORD
+               CLOSE CALC-CHECKPOINT-FILE.
+
+           PROCESS-BATCH-RECORD.
+               MOVE SPACES   TO CALC-REPORT-RECORD
+               MOVE CTR-CMD  TO CMD
+               MOVE CTR-NUM1 TO NUM1
+               MOVE CTR-NUM2 TO NUM2
+               MOVE CTR-CMD  TO RPT-CMD
+               MOVE CTR-NUM1 TO RPT-NUM1
+               MOVE CTR-NUM2 TO RPT-NUM2
+               MOVE SPACES   TO RPT-MSG
+               MOVE ZEROS    TO RPT-RES
+
+               IF CMD IS EQUALS TO "+" THEN
+                   COMPUTE RES = NUM1 + NUM2
+                   MOVE RES TO RPT-RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+               END-IF
+
+               IF CMD IS EQUALS TO "-" THEN
+                   COMPUTE RES = NUM1 - NUM2
+                   MOVE RES TO RPT-RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+               END-IF
+
+               IF CMD IS EQUALS TO "*" THEN
+                   COMPUTE RES = NUM1 * NUM2
+                       ON SIZE ERROR
+                           MOVE "ERROR: RESULT OVERFLOW."
+                               TO RPT-MSG
+                           GO TO PROCESS-BATCH-WRITE
+                   END-COMPUTE
+                   MOVE RES TO RPT-RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+               END-IF
+
+               IF CMD IS EQUALS TO "/" THEN
+                   IF NUM2 IS EQUALS TO ZEROS THEN
+                       MOVE "ERROR: DIVISION BY ZERO." TO RPT-MSG
+                   ELSE
+                       COMPUTE RES = NUM1 / NUM2
+                       MOVE RES TO RPT-RES
+                       PERFORM WRITE-CALC-LOG-RECORD
+                   END-IF
+               END-IF
+
+               IF CMD IS EQUALS TO "MOD" THEN
+                   IF NUM2 IS EQUALS TO ZEROS THEN
+                       MOVE "ERROR: DIVISION BY ZERO." TO RPT-MSG
+                       GO TO PROCESS-BATCH-WRITE
+                   END-IF
+                   DIVIDE NUM2 INTO NUM1 GIVING Q REMAINDER R
+                       ON SIZE ERROR
+                           MOVE "ERROR: RESULT OVERFLOW."
+                               TO RPT-MSG
+                           GO TO PROCESS-BATCH-WRITE
+                   END-DIVIDE
+                   MOVE R TO RES
+                   MOVE RES TO RPT-RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+               END-IF
+
+               IF CMD IS EQUALS TO "POW" THEN
+                   COMPUTE RES = NUM1 ** NUM2
+                       ON SIZE ERROR
+                           MOVE "ERROR: RESULT OVERFLOW."
+                               TO RPT-MSG
+                           GO TO PROCESS-BATCH-WRITE
+                   END-COMPUTE
+                   MOVE RES TO RPT-RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+               END-IF
+
+               IF CMD IS EQUALS TO "ROOT" THEN
+                   COMPUTE RES ROUNDED = NUM1 ** (1 / NUM2)
+                   MOVE RES TO RPT-RES
+                   PERFORM WRITE-CALC-LOG-RECORD
+               END-IF
+
+               IF CMD IS NOT EQUALS TO "+" AND
+                       CMD IS NOT EQUALS TO "-" AND
+                       CMD IS NOT EQUALS TO "*" AND
+                       CMD IS NOT EQUALS TO "/" AND
+                       CMD IS NOT EQUALS TO "MOD" AND
+                       CMD IS NOT EQUALS TO "POW" AND
+                       CMD IS NOT EQUALS TO "ROOT" THEN
+                   MOVE "ERROR: COMMAND NOT FOUND" TO RPT-MSG
+               END-IF.
+
+           PROCESS-BATCH-WRITE.
+               IF RPT-MSG IS NOT EQUAL TO SPACES THEN
+                   MOVE RPT-MSG TO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
+               END-IF
+
+               WRITE CALC-REPORT-RECORD
+               PERFORM WRITE-CHECKPOINT
+
+               READ CALC-TRANS-FILE
+                   AT END MOVE "Y" TO WS-TRANS-EOF-SW
+               END-READ.
+
+      *----------------------------------------------------------*
+      * COMPUTE-SESSION-SUM/-AVG/-MIN/-MAX FOLD OVER THE RESULTS  *
+      * LOGGED SO FAR THIS SESSION AND LEAVE THEIR ANSWER IN      *
+      * WS-STAT-RESULT FOR MAIN-PROCEDURE TO DISPLAY.             *
+      *----------------------------------------------------------*
+           COMPUTE-SESSION-SUM.
+               MOVE ZEROS TO WS-STAT-RESULT
+
+               PERFORM ADD-SESSION-RESULT-TO-STAT
+                   VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-SESSION-COUNT.
+
+           ADD-SESSION-RESULT-TO-STAT.
+               ADD WS-SESSION-RESULT(WS-STAT-IDX) TO WS-STAT-RESULT.
+
+           COMPUTE-SESSION-AVG.
+               PERFORM COMPUTE-SESSION-SUM
+               DIVIDE WS-SESSION-COUNT INTO WS-STAT-RESULT.
+
+           COMPUTE-SESSION-MIN.
+               MOVE WS-SESSION-RESULT(1) TO WS-STAT-RESULT
+
+               PERFORM CHECK-SESSION-RESULT-FOR-MIN
+                   VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-SESSION-COUNT.
+
+           CHECK-SESSION-RESULT-FOR-MIN.
+               IF WS-SESSION-RESULT(WS-STAT-IDX) < WS-STAT-RESULT THEN
+                   MOVE WS-SESSION-RESULT(WS-STAT-IDX) TO WS-STAT-RESULT
+               END-IF.
+
+           COMPUTE-SESSION-MAX.
+               MOVE WS-SESSION-RESULT(1) TO WS-STAT-RESULT
+
+               PERFORM CHECK-SESSION-RESULT-FOR-MAX
+                   VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-SESSION-COUNT.
+
+           CHECK-SESSION-RESULT-FOR-MAX.
+               IF WS-SESSION-RESULT(WS-STAT-IDX) > WS-STAT-RESULT THEN
+                   MOVE WS-SESSION-RESULT(WS-STAT-IDX) TO WS-STAT-RESULT
+               END-IF.
+
            END-PROGRAM.
        STOP RUN.
