@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      * PERSMAST - PERSON MASTER FILE RECORD LAYOUT.             *
+      * KEYED ON THE FLATTENED FISCAL CODE (PM-FISCAL-CODE); THE  *
+      * REMAINDER OF THE RECORD CARRIES THE P-NAME, BIRTH-DATE    *
+      * AND DISTRICT FIELDS THE FISCAL CODE WAS BUILT FROM.       *
+      *----------------------------------------------------------*
+       01  PERSON-MASTER-RECORD.
+           05 PM-FISCAL-CODE     PIC X(16).
+           05 PM-P-NAME.
+               10 PM-LAST-NAME   PIC A(3).
+               10 PM-FIRST-NAME  PIC A(3).
+           05 PM-BIRTH-DATE.
+               10 PM-YEAR        PIC 99.
+               10 PM-MONTH       PIC A.
+               10 PM-B-DAY       PIC 99.
+           05 PM-DISTRICT        PIC X(4).
