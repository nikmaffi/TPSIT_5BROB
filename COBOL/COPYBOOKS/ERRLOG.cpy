@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      * ERRLOG - CENTRAL ERROR LOG RECORD LAYOUT.                 *
+      * SHARED BY EVERY PROGRAM THAT WRITES TO THE ERROR-LOG FILE *
+      * (INPUT, CALCULATOR, FLOATING-POINT-ARITHMETIC) SO A BAD   *
+      * FISCAL CODE, AN OVERFLOWED CALCULATION AND AN UNPRICED    *
+      * INVOICE LINE ALL LAND IN ONE PLACE IN THE SAME FORMAT     *
+      * INSTEAD OF THREE DIFFERENT AD HOC CONSOLE MESSAGES.       *
+      *----------------------------------------------------------*
+       01  ERROR-LOG-RECORD.
+           05 ERL-DATE        PIC 9(8).
+           05 FILLER          PIC X(1).
+           05 ERL-TIME        PIC 9(8).
+           05 FILLER          PIC X(1).
+           05 ERL-PROGRAM     PIC X(25).
+           05 FILLER          PIC X(1).
+           05 ERL-MESSAGE     PIC X(60).
