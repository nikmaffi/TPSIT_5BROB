@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * FISCALCD - FISCAL CODE RECORD LAYOUT.                    *
+      * SHARED BY ANY PROGRAM THAT ACCEPTS OR VALIDATES A FISCAL  *
+      * CODE.  ORIGINALLY DEFINED IN-LINE INSIDE INPUT, PULLED    *
+      * OUT SO THE PERSON MASTER FILE AND ITS MAINTENANCE PROGRAM *
+      * CAN SHARE THE SAME LAYOUT.                                *
+      *----------------------------------------------------------*
+       01  FISCAL-CODE.
+           02 P-NAME.
+               03 LAST-NAME  PIC A(3).
+               03 FIRST-NAME PIC A(3).
+           02 BIRTH-DATE.
+               03 YEAR       PIC 99.
+               03 MONTH      PIC A.
+               03 B-DAY      PIC 99.
+           02 DISTRICT       PIC X(4).
+           02 CONTROL-CODE   PIC 9.
