@@ -0,0 +1,26 @@
+//PERSALOC JOB (ACCTG),'PERSMAST ALLOC',CLASS=A,MSGCLASS=A
+//*--------------------------------------------------------------*
+//* ONE-TIME ALLOCATION OF THE PERSON MASTER FILE.                *
+//*                                                                *
+//* NIGHTLY.PERSON.MASTER IS A VSAM KSDS, KEYED ON THE 16-BYTE    *
+//* PM-FISCAL-CODE FIELD AT THE FRONT OF EACH 31-BYTE RECORD (SEE *
+//* COPYBOOKS/PERSMAST.CPY).  RUN THIS JOB ONCE, BEFORE NIGHTLY   *
+//* EVER RUNS, TO DEFINE THE CLUSTER.  IT IS NOT PART OF THE      *
+//* NIGHTLY CHAIN ITSELF BECAUSE A DEFINE AGAINST AN ALREADY-     *
+//* CATALOGED CLUSTER FAILS - UNLIKE THE SEQUENTIAL FILES, WHICH  *
+//* SELF-ALLOCATE NIGHT TO NIGHT VIA DISP=(MOD,CATLG,CATLG), A    *
+//* VSAM CLUSTER IS DEFINED ONCE AND THEN OPENED SHR EVERY NIGHT  *
+//* THEREAFTER.                                                   *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(NIGHTLY.PERSON.MASTER)     -
+         INDEXED                                   -
+         RECORDSIZE(31 31)                         -
+         KEYS(16 0)                                -
+         FREESPACE(10 10)                          -
+         VOLUMES(SYSDA)) -
+         DATA  (NAME(NIGHTLY.PERSON.MASTER.DATA))  -
+         INDEX (NAME(NIGHTLY.PERSON.MASTER.INDEX))
+/*
