@@ -0,0 +1,68 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY RUN',CLASS=A,MSGCLASS=A,
+//             RESTART=STEP01
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH CHAIN.                                          *
+//*                                                                *
+//* RUNS THE NIGHTLY STEPS IN SEQUENCE:                           *
+//*   STEP01 - INPUT (LOAD MODULE FOR PROGRAM INPUT)              *
+//*            VALIDATES AND POSTS THE DAY'S PERSON TRANSACTIONS. *
+//*   STEP02 - FLOATING-POINT-ARITHMETIC (PRICING PROGRAM)        *
+//*            PRICES THE DAY'S INVOICE LINE ITEMS.               *
+//*   STEP03 - CALCULATOR (LOAD MODULE FOR PROGRAM CALCULATOR)    *
+//*            REPLAYS THE DAY'S CALCULATOR TRANSACTIONS.         *
+//*   STEP04 - RECONCILE (LOAD MODULE FOR PROGRAM RECONCILE)      *
+//*            CROSS-FOOTS TODAY'S CALC-LOG AGAINST THE INVOICE   *
+//*            REPORT'S GRAND TOTAL AND PRINTS ANY DISCREPANCY.   *
+//*                                                                *
+//* STEP01 AND STEP03 ARE PASSED PARM='BATCH' SO THEY READ THEIR  *
+//* TRANSACTION FILE AND WRITE THEIR REPORT UNATTENDED INSTEAD OF *
+//* PROMPTING THE CONSOLE.  STEP02 IS ALWAYS A BATCH READER AND   *
+//* TAKES NO PARM.  EACH STEP KEEPS ITS OWN CHECKPOINT COUNT      *
+//* (INPCHK, INVCHK, CALCCHK) OF THE RECORDS                      *
+//* IT HAS ALREADY COMMITTED, SO IF THE CHAIN ABENDS AND IS       *
+//* RESTARTED AT THE FAILING STEP (RESTART=), ALREADY-COMMITTED   *
+//* RECORDS ARE SKIPPED RATHER THAN REPROCESSED.  COND=(4,LT)     *
+//* STOPS THE CHAIN IF AN EARLIER STEP ENDS WITH A RETURN CODE OF *
+//* 4 OR HIGHER.                                                  *
+//*                                                                *
+//* PERSMAST (NIGHTLY.PERSON.MASTER) IS A VSAM KSDS AND MUST BE   *
+//* DEFINED ONCE BY RUNNING PERSALOC BEFORE THIS JOB IS EVER RUN  *
+//* FOR THE FIRST TIME - SEE PERSALOC.JCL.                        *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=INPUT,PARM='BATCH'
+//STEPLIB  DD   DSN=NIGHTLY.LOADLIB,DISP=SHR
+//INPIN    DD   DSN=NIGHTLY.INPUT.TRANS,DISP=SHR
+//INPRPT   DD   DSN=NIGHTLY.INPUT.REPORT,DISP=(MOD,CATLG,CATLG)
+//INPCHK   DD   DSN=NIGHTLY.INPUT.CHKPT,DISP=(MOD,CATLG,CATLG)
+//PERSMAST DD   DSN=NIGHTLY.PERSON.MASTER,DISP=SHR
+//INPERR   DD   DSN=NIGHTLY.INPUT.ERRORS,DISP=(MOD,CATLG,CATLG)
+//PROVTAB  DD   DSN=NIGHTLY.PROVINCE.TABLE,DISP=SHR
+//ERRLOG   DD   DSN=NIGHTLY.ERROR.LOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP02   EXEC PGM=FLOATING-POINT-ARITHMETIC,COND=(4,LT,STEP01)
+//STEPLIB  DD   DSN=NIGHTLY.LOADLIB,DISP=SHR
+//VATTAB   DD   DSN=NIGHTLY.VAT.TABLE,DISP=SHR
+//INVIN    DD   DSN=NIGHTLY.INVOICE.TRANS,DISP=SHR
+//INVRPT   DD   DSN=NIGHTLY.INVOICE.REPORT,DISP=(MOD,CATLG,CATLG)
+//INVCHK   DD   DSN=NIGHTLY.INVOICE.CHKPT,DISP=(MOD,CATLG,CATLG)
+//ERRLOG   DD   DSN=NIGHTLY.ERROR.LOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP03   EXEC PGM=CALCULATOR,PARM='BATCH',
+//             COND=((4,LT,STEP01),(4,LT,STEP02))
+//STEPLIB  DD   DSN=NIGHTLY.LOADLIB,DISP=SHR
+//CALCIN   DD   DSN=NIGHTLY.CALC.TRANS,DISP=SHR
+//CALCRPT  DD   DSN=NIGHTLY.CALC.REPORT,DISP=(MOD,CATLG,CATLG)
+//CALCLOG  DD   DSN=NIGHTLY.CALC.LOG,DISP=(MOD,CATLG,CATLG)
+//CALCCHK  DD   DSN=NIGHTLY.CALC.CHKPT,DISP=(MOD,CATLG,CATLG)
+//ERRLOG   DD   DSN=NIGHTLY.ERROR.LOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP04   EXEC PGM=RECONCILE,
+//             COND=((4,LT,STEP01),(4,LT,STEP02),(4,LT,STEP03))
+//STEPLIB  DD   DSN=NIGHTLY.LOADLIB,DISP=SHR
+//CALCLOG  DD   DSN=NIGHTLY.CALC.LOG,DISP=SHR
+//INVRPT   DD   DSN=NIGHTLY.INVOICE.REPORT,DISP=SHR
+//RECRPT   DD   DSN=NIGHTLY.RECONCILE.REPORT,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
